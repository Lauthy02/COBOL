@@ -0,0 +1,19 @@
+      *--1----.----2----.----3----.----4----.----5----.----6----.----7----.----8
+      *    Copybook TAB-DIFDIA
+      *    Pedido que recibe DIFFECHA para calcular la cantidad de dias
+      *    entre dos fechas ya validadas (mismo layout Dia/Mes/Anio que
+      *    SMV-Fecha en FECHA002 y WSV-Fecha en FECHA003), compartido
+      *    por todo programa que lo invoque via
+      *    PROCEDURE DIVISION USING DIF-FECHA-PEDIDO.
+           01 DIF-FECHA-PEDIDO.
+               02 DIF-FECHA-DESDE.
+                   03 DIF-DIA-DESDE       PIC 9(2).
+                   03 DIF-MES-DESDE       PIC 9(2).
+                   03 DIF-ANIO-DESDE      PIC 9(4).
+               02 DIF-FECHA-HASTA.
+                   03 DIF-DIA-HASTA       PIC 9(2).
+                   03 DIF-MES-HASTA       PIC 9(2).
+                   03 DIF-ANIO-HASTA      PIC 9(4).
+      *DIF-DIAS-RESULT: HASTA menos DESDE, en dias corridos. Negativo
+      *si DIF-FECHA-HASTA es anterior a DIF-FECHA-DESDE.
+               02 DIF-DIAS-RESULT         PIC S9(7).
