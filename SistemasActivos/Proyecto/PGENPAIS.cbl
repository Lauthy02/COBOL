@@ -1,10 +1,13 @@
-      *    La rutina q lee la tabla - tiene q leer el archivo y meterlo 
+      *    La rutina q lee la tabla - tiene q leer el archivo y meterlo
       *        en una tabla interna
-      *    El programa central le va a dar un cod a la rituina y le 
+      *    El programa central le va a dar un cod a la rituina y le
       *    devuelve la definici√≥n
       *--1----.----2----.----3----.----4----.----5----.----6----.----7----.----8
       *    Programa generador de archivo de paises
       *            (GENERAR EL ARCHIVO CON 4 NACIONALIDADES)
+      *    Admite modo NUEVO (trunca y arranca en 053, como antes) o
+      *    AGREGAR (lee ARCH-PAISES, sigue arriba del mayor codigo
+      *    existente y hace OPEN EXTEND en vez de pisar el archivo).
        IDENTIFICATION DIVISION.
        PROGRAM-ID.                 PGENPAIS.
        AUTHOR.                     Lautaro-Rojas.
@@ -21,6 +24,19 @@
            SELECT PAISES ASSIGN TO "ARCH-PAISES.txt"
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS FS-PAISES.
+      *Archivo generico usado para respaldar ARCH-PAISES.txt antes de
+      *que 7000-Abrir-archivo lo pise con un OPEN OUTPUT (modo NUEVO).
+           SELECT ARCH-ORIGEN ASSIGN DYNAMIC WSV-NOMBRE-ORIGEN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-ARCH-ORIGEN.
+
+           SELECT ARCH-DESTINO ASSIGN DYNAMIC WSV-NOMBRE-DESTINO
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-ARCH-DESTINO.
+      *Log de auditoria compartido con PGENMAT, RGENMATE y ProgApareo.
+           SELECT ARCH-ANULADO-LOG ASSIGN TO "ANULADO.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-ANULADO-LOG.
       *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        DATA DIVISION.
@@ -32,12 +48,26 @@
                01 REGISTRO-ARCH-PAIS.
                    05 REG-PAIS-NRO-PAIS      PIC 9(03).
                    05 REG-PAIS-DESCRIP       PIC X(20).
+      *
+      *Archivo generico de respaldo (copia linea a linea)
+           FD ARCH-ORIGEN.
+               01 LINEA-ORIGEN                 PIC X(80).
+
+           FD ARCH-DESTINO.
+               01 LINEA-DESTINO                PIC X(80).
+      *
+      *Archivo ANULADO.LOG (compartido)
+           FD ARCH-ANULADO-LOG.
+               COPY LOG-ANULADO.
 
       *-----------------------
        WORKING-STORAGE SECTION.
       *Variable file status
            01 FS-ARCHIVOS.
                02 FS-PAISES                  PIC X(02) VALUE ZEROES.
+           01 FS-ARCH-ORIGEN                 PIC X(02) VALUE ZEROES.
+           01 FS-ARCH-DESTINO                PIC X(02) VALUE ZEROES.
+           01 FS-ANULADO-LOG                 PIC X(02) VALUE ZEROES.
       *
       *Variables de entrada.
 
@@ -50,9 +80,19 @@
 
            01 WSV-CONTADORES.
                02 WSV-CONTADOR                 PIC 9(03).
+               02 WSV-TOPE                     PIC 9(03).
 
            01 WSV-NOM-PAIS                     PIC X(25).
 
+           01 WSV-MODO-CARGA                   PIC X(01) VALUE "N".
+               88 MODO-NUEVO                    VALUE "N".
+               88 MODO-AGREGAR                  VALUE "A".
+
+      *Variables para el respaldo de ARCH-PAISES antes de pisarlo.
+           01 WSV-NOMBRE-ORIGEN                PIC X(40).
+           01 WSV-NOMBRE-DESTINO               PIC X(40).
+           01 WSV-FECHA-CORRIDA                PIC 9(08).
+
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
       *-------------------------- Programa -----------------------------
        PROCEDURE DIVISION.
@@ -67,7 +107,15 @@
        1000-Inicio-programa.
            DISPLAY "----- El programa inicio ----".
            DISPLAY " "
-      *     PERFORM 1100-Inicializar
+           PERFORM 1100-Inicializar
+           DISPLAY "Modo: (N) Nuevo archivo  (A) Agregar al existente: "
+           ACCEPT WSV-MODO-CARGA
+           IF MODO-AGREGAR
+               PERFORM 1200-Buscar-mayor-codigo
+           ELSE
+               MOVE 53 TO WSV-CONTADOR
+               PERFORM 1300-Respaldar-archivo
+           END-IF
            PERFORM 7000-Abrir-archivo
            .
        1100-Inicializar.
@@ -76,11 +124,82 @@
            INITIALIZE WSV-CONTADORES
            INITIALIZE REGISTRO-ARCH-PAIS
            .
+      *Modo AGREGAR: abre el archivo existente solo para lectura y
+      *deja WSV-CONTADOR parado en el mayor codigo encontrado, para
+      *poder seguir numerando arriba de el sin pisar lo que ya estaba.
+       1200-Buscar-mayor-codigo.
+           MOVE 53 TO WSV-CONTADOR
+           OPEN INPUT PAISES
+           IF FS-PAISES NOT = "00"
+               DISPLAY "No hay archivo previo, arranco desde 053"
+           ELSE
+               PERFORM 1210-Leer-existente
+               PERFORM 1220-Acumular-mayor
+                   UNTIL FS-PAISES = "10"
+               CLOSE PAISES
+           END-IF
+           .
+       1210-Leer-existente.
+           READ PAISES
+           .
+       1220-Acumular-mayor.
+           IF REG-PAIS-NRO-PAIS > WSV-CONTADOR
+               MOVE REG-PAIS-NRO-PAIS TO WSV-CONTADOR
+           END-IF
+           PERFORM 1210-Leer-existente
+           .
+      *Respalda ARCH-PAISES.txt (si ya existe) antes de que
+      *7000-Abrir-archivo lo abra en modo OUTPUT y lo deje en blanco.
+      *Solo se llama en modo NUEVO; en modo AGREGAR el archivo se abre
+      *con OPEN EXTEND y no se pisa.
+       1300-Respaldar-archivo.
+           ACCEPT WSV-FECHA-CORRIDA FROM DATE YYYYMMDD
+           MOVE "ARCH-PAISES.txt" TO WSV-NOMBRE-ORIGEN
+           STRING "ARCH-PAISES." DELIMITED BY SIZE
+                   WSV-FECHA-CORRIDA DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WSV-NOMBRE-DESTINO
+           PERFORM 1310-Copiar-archivo
+           .
+       1310-Copiar-archivo.
+           OPEN INPUT ARCH-ORIGEN
+               IF FS-ARCH-ORIGEN NOT = "00"
+                   DISPLAY "**** No existe " WSV-NOMBRE-ORIGEN
+                           ", no se respalda"
+               ELSE
+                   OPEN OUTPUT ARCH-DESTINO
+                   PERFORM 1320-Leer-origen
+                   PERFORM 1330-Copiar-linea
+                       UNTIL FS-ARCH-ORIGEN = "10"
+                   CLOSE ARCH-DESTINO
+                   CLOSE ARCH-ORIGEN
+                   DISPLAY "Respaldado " WSV-NOMBRE-ORIGEN " en "
+                           WSV-NOMBRE-DESTINO
+               END-IF
+           .
+       1320-Leer-origen.
+           READ ARCH-ORIGEN
+           .
+       1330-Copiar-linea.
+           MOVE LINEA-ORIGEN TO LINEA-DESTINO
+           WRITE LINEA-DESTINO
+           PERFORM 1320-Leer-origen
+           .
       *.......................... Proceso ..............................
        5000-Proceso.
-           DISPLAY "Tiene para ingresar 4 PAISES"
-           MOVE 53 TO WSV-CONTADOR
-           PERFORM 5100-Pedir-datos UNTIL WSV-CONTADOR = "057"
+           IF MODO-NUEVO
+               DISPLAY "Tiene para ingresar 4 PAISES"
+           ELSE
+               DISPLAY "Agregando paises arriba del codigo "
+                       WSV-CONTADOR
+           END-IF
+           IF WSV-CONTADOR + 4 > 999
+               MOVE 999 TO WSV-TOPE
+               DISPLAY "**** Quedan pocos codigos libres en el rango"
+           ELSE
+               COMPUTE WSV-TOPE = WSV-CONTADOR + 4
+           END-IF
+           PERFORM 5100-Pedir-datos UNTIL WSV-CONTADOR = WSV-TOPE
            .
        5100-Pedir-datos.
            ADD 1 TO WSV-CONTADOR
@@ -102,9 +221,16 @@
            .
       *************************** Archivo ******************************
        7000-Abrir-archivo.
-           OPEN OUTPUT PAISES
+           IF MODO-AGREGAR
+               OPEN EXTEND PAISES
                IF FS-PAISES NOT = "00"
-                   MOVE "Error al abrir archivo" TO WSV-ANULADO-DESCRIP
+                   OPEN OUTPUT PAISES
+               END-IF
+           ELSE
+               OPEN OUTPUT PAISES
+           END-IF
+               IF FS-PAISES NOT = "00"
+                   PERFORM 7900-Traducir-fs-paises
                    MOVE FS-PAISES TO WSV-ANULADO-CODIGO
                    MOVE "ARCH-PAISES"  TO WSV-ANULADO-OBJETO
                    PERFORM 8900-Mostrar-anulado
@@ -120,7 +246,7 @@
        7000-Cerrar-archivo.
            CLOSE PAISES
                IF FS-PAISES NOT = "00"
-                   MOVE "Error al cerrar archivo" TO WSV-ANULADO-DESCRIP
+                   PERFORM 7900-Traducir-fs-paises
                    MOVE FS-PAISES TO WSV-ANULADO-CODIGO
                    MOVE "ARCH-PAISES"  TO WSV-ANULADO-OBJETO
                    PERFORM 8900-Mostrar-anulado
@@ -128,6 +254,25 @@
                    DISPLAY "Pude cerrar el archivo: PAISES"
                END-IF
            .
+      *Traduce el FILE STATUS de ARCH-PAISES a un texto concreto, en
+      *lugar del generico "Error al abrir/cerrar archivo" de siempre.
+       7900-Traducir-fs-paises.
+           EVALUATE FS-PAISES
+               WHEN "35"
+                   MOVE "Archivo no encontrado" TO WSV-ANULADO-DESCRIP
+               WHEN "37"
+                   MOVE "Permiso denegado sobre el archivo"
+                       TO WSV-ANULADO-DESCRIP
+               WHEN "39"
+                   MOVE "Conflicto de atributos con el archivo"
+                       TO WSV-ANULADO-DESCRIP
+               WHEN "30"
+                   MOVE "Error permanente de E/S" TO WSV-ANULADO-DESCRIP
+               WHEN OTHER
+                   MOVE "Error al abrir/cerrar archivo"
+                       TO WSV-ANULADO-DESCRIP
+           END-EVALUATE
+           .
       ******************************************************************
        8900-Mostrar-anulado.
            DISPLAY " "
@@ -137,8 +282,25 @@
            DISPLAY "Descripcion: "         WSV-ANULADO-DESCRIP
            DISPLAY " "
            DISPLAY "---- Fin del programa ----"
+           PERFORM 8950-Registrar-anulado
            PERFORM 9999-Stop-Run
            .
+      *Agrega este evento anulado a ANULADO.LOG, el historial de
+      *auditoria compartido con PGENMAT, RGENMATE y ProgApareo.
+       8950-Registrar-anulado.
+           ACCEPT LOG-ANUL-FECHA FROM DATE YYYYMMDD
+           ACCEPT LOG-ANUL-HORA  FROM TIME
+           MOVE "PGENPAIS"          TO LOG-ANUL-PROGRAMA
+           MOVE WSV-ANULADO-OBJETO  TO LOG-ANUL-OBJETO
+           MOVE WSV-ANULADO-CODIGO  TO LOG-ANUL-CODIGO
+           MOVE WSV-ANULADO-DESCRIP TO LOG-ANUL-DESCRIP
+           OPEN EXTEND ARCH-ANULADO-LOG
+           IF FS-ANULADO-LOG NOT = "00"
+               OPEN OUTPUT ARCH-ANULADO-LOG
+           END-IF
+           WRITE REG-LOG-ANULADO
+           CLOSE ARCH-ANULADO-LOG
+           .
        9000-Fin-del-programa.
            PERFORM 7000-Cerrar-archivo.
            DISPLAY " "
