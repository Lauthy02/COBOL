@@ -2,6 +2,9 @@
       *    Programa generador de archivo de materias
       *                 (GENERAR EL ARCHIVO CON 8 MATERIAS)
       *                     NRO-MATERIA DE 1  A 8
+      *    Admite dos modos de carga: Manual (ACCEPT por consola) o
+      *    por lote, leyendo un archivo de control con pares
+      *    codigo/descripcion (ver CARGA-MAT).
        IDENTIFICATION DIVISION.
        PROGRAM-ID.                 PGENMAT.
        AUTHOR.                     Lautaro-Rojas.
@@ -18,6 +21,23 @@
            SELECT MATERIAS ASSIGN TO "ARCH-MATERIAS.txt"
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS FS-MATERIAS.
+
+           SELECT CARGA-MAT ASSIGN TO "CARGA-MATERIAS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-CARGA-MAT.
+      *Archivo generico usado para respaldar ARCH-MATERIAS.txt antes de
+      *que 7000-Abrir-archivo lo pise con un OPEN OUTPUT.
+           SELECT ARCH-ORIGEN ASSIGN DYNAMIC WSV-NOMBRE-ORIGEN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-ARCH-ORIGEN.
+
+           SELECT ARCH-DESTINO ASSIGN DYNAMIC WSV-NOMBRE-DESTINO
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-ARCH-DESTINO.
+      *Log de auditoria compartido con PGENPAIS, RGENMATE y ProgApareo.
+           SELECT ARCH-ANULADO-LOG ASSIGN TO "ANULADO.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-ANULADO-LOG.
       *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        DATA DIVISION.
@@ -29,12 +49,34 @@
                01 REGISTRO-ARCH-MATERIA.
                    05 REG-MAT-NRO-MATERIA      PIC 9(02).
                    05 REG-MAT-DESCRIPCION      PIC X(25).
+      *
+      *Archivo CARGA-MATERIAS (lote de carga por archivo)
+      *Cod. Materia | Nombre de la materia
+           FD CARGA-MAT.
+               01 REGISTRO-CARGA-MAT.
+                   05 REGC-MAT-NRO-MATERIA     PIC 9(02).
+                   05 REGC-MAT-DESCRIPCION     PIC X(25).
+      *
+      *Archivo generico de respaldo (copia linea a linea)
+           FD ARCH-ORIGEN.
+               01 LINEA-ORIGEN                 PIC X(80).
+
+           FD ARCH-DESTINO.
+               01 LINEA-DESTINO                PIC X(80).
+      *
+      *Archivo ANULADO.LOG (compartido)
+           FD ARCH-ANULADO-LOG.
+               COPY LOG-ANULADO.
 
       *-----------------------
        WORKING-STORAGE SECTION.
       *Variable file status
            01 FS-ARCHIVOS.
                02 FS-MATERIAS                  PIC X(02) VALUE ZEROES.
+               02 FS-CARGA-MAT                  PIC X(02) VALUE ZEROES.
+           01 FS-ARCH-ORIGEN                   PIC X(02) VALUE ZEROES.
+           01 FS-ARCH-DESTINO                  PIC X(02) VALUE ZEROES.
+           01 FS-ANULADO-LOG                   PIC X(02) VALUE ZEROES.
       *
       *Variables de entrada.
 
@@ -46,10 +88,31 @@
                02 WSV-ANULADO-DESCRIP          PIC X(50).
 
            01 WSV-CONTADORES.
-               02 WSV-CONTADOR                 PIC 9(01).
+               02 WSV-CONTADOR                 PIC 9(02).
+               02 WSV-CANTIDAD                 PIC 9(02) VALUE 8.
 
            01 WSV-NOM-MAT                      PIC X(25).
 
+           01 WSV-MODO-CARGA                   PIC X(01) VALUE "M".
+               88 MODO-MANUAL                  VALUE "M".
+               88 MODO-BATCH                   VALUE "B".
+
+           77 WSV-DATO-ESTADO                  PIC X(01) VALUE "S".
+               88 DATO-VALIDO                  VALUE "S".
+               88 DATO-INVALIDO                VALUE "N".
+
+      *Tabla de codigos ya cargados en esta corrida, para detectar
+      *codigos duplicados antes de grabarlos en ARCH-MATERIAS.
+           01 WST-CONTROL-CARGADOS.
+               02 WST-COD-CARGADOS             PIC 9(02) OCCURS 99.
+           01 WSV-CANT-CARGADOS                PIC 9(02) VALUE ZERO.
+           01 WSV-IDX-CARGADOS                 PIC 9(02).
+
+      *Variables para el respaldo de ARCH-MATERIAS antes de pisarlo.
+           01 WSV-NOMBRE-ORIGEN                PIC X(40).
+           01 WSV-NOMBRE-DESTINO               PIC X(40).
+           01 WSV-FECHA-CORRIDA                PIC 9(08).
+
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
       *-------------------------- Programa -----------------------------
        PROCEDURE DIVISION.
@@ -65,6 +128,7 @@
            DISPLAY "----- El programa inicio ----".
            DISPLAY " "
            PERFORM 1100-Inicializar
+           PERFORM 1300-Respaldar-archivo
            PERFORM 7000-Abrir-archivo
            .
        1100-Inicializar.
@@ -72,11 +136,58 @@
            INITIALIZE WSV-ANULADO
            INITIALIZE WSV-CONTADORES
            INITIALIZE REGISTRO-ARCH-MATERIA
+           INITIALIZE WST-CONTROL-CARGADOS
+           MOVE ZERO TO WSV-CANT-CARGADOS
+           MOVE 8 TO WSV-CANTIDAD
+           .
+      *Respalda ARCH-MATERIAS.txt (si ya existe) antes de que
+      *7000-Abrir-archivo lo abra en modo OUTPUT y lo deje en blanco.
+       1300-Respaldar-archivo.
+           ACCEPT WSV-FECHA-CORRIDA FROM DATE YYYYMMDD
+           MOVE "ARCH-MATERIAS.txt" TO WSV-NOMBRE-ORIGEN
+           STRING "ARCH-MATERIAS." DELIMITED BY SIZE
+                   WSV-FECHA-CORRIDA DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WSV-NOMBRE-DESTINO
+           PERFORM 1310-Copiar-archivo
+           .
+       1310-Copiar-archivo.
+           OPEN INPUT ARCH-ORIGEN
+               IF FS-ARCH-ORIGEN NOT = "00"
+                   DISPLAY "**** No existe " WSV-NOMBRE-ORIGEN
+                           ", no se respalda"
+               ELSE
+                   OPEN OUTPUT ARCH-DESTINO
+                   PERFORM 1320-Leer-origen
+                   PERFORM 1330-Copiar-linea
+                       UNTIL FS-ARCH-ORIGEN = "10"
+                   CLOSE ARCH-DESTINO
+                   CLOSE ARCH-ORIGEN
+                   DISPLAY "Respaldado " WSV-NOMBRE-ORIGEN " en "
+                           WSV-NOMBRE-DESTINO
+               END-IF
+           .
+       1320-Leer-origen.
+           READ ARCH-ORIGEN
+           .
+       1330-Copiar-linea.
+           MOVE LINEA-ORIGEN TO LINEA-DESTINO
+           WRITE LINEA-DESTINO
+           PERFORM 1320-Leer-origen
            .
       *.......................... Proceso ..............................
        5000-Proceso.
-           DISPLAY "Tiene para ingresar 8 materias"
-           PERFORM 5100-Pedir-datos UNTIL WSV-CONTADOR = "8"
+           DISPLAY "Modo de carga: (M) Manual  (B) Por archivo: "
+           ACCEPT WSV-MODO-CARGA
+           IF MODO-BATCH
+               PERFORM 5300-Carga-por-archivo
+           ELSE
+               DISPLAY "Cuantas materias va a ingresar: "
+               ACCEPT WSV-CANTIDAD
+               DISPLAY "Tiene para ingresar " WSV-CANTIDAD " materias"
+               PERFORM 5100-Pedir-datos
+                   UNTIL WSV-CONTADOR = WSV-CANTIDAD
+           END-IF
            .
 
        5100-Pedir-datos.
@@ -84,24 +195,66 @@
            DISPLAY "Materia numero [" WSV-CONTADOR "]: "
            DISPLAY "Ingrese el nombre: "
            ACCEPT WSV-NOM-MAT
+           MOVE WSV-CONTADOR TO REG-MAT-NRO-MATERIA
+           MOVE WSV-NOM-MAT TO REG-MAT-DESCRIPCION
            PERFORM 5150-Verificar-datos
+           IF DATO-INVALIDO
+               SUBTRACT 1 FROM WSV-CONTADOR
+           END-IF
            .
        5150-Verificar-datos.
-           IF(WSV-NOM-MAT = " ")
+           SET DATO-VALIDO TO TRUE
+           IF(REG-MAT-DESCRIPCION = " ")
              DISPLAY "**** No ingrese valores en blanco"
              DISPLAY " "
-             SUBTRACT 1 FROM WSV-CONTADOR
+             SET DATO-INVALIDO TO TRUE
            ELSE
-              MOVE WSV-CONTADOR TO REG-MAT-NRO-MATERIA
-              MOVE WSV-NOM-MAT TO REG-MAT-DESCRIPCION
-              PERFORM 7000-Escribir-archivo
+              PERFORM 5160-Verificar-duplicado
+              IF DATO-VALIDO
+                 PERFORM 7000-Escribir-archivo
+                 PERFORM 5170-Agregar-a-cargados
+              END-IF
            END-IF
            .
+       5160-Verificar-duplicado.
+           SET DATO-VALIDO TO TRUE
+           MOVE 1 TO WSV-IDX-CARGADOS
+           PERFORM 5161-Comparar-cargado
+               UNTIL WSV-IDX-CARGADOS > WSV-CANT-CARGADOS
+           .
+       5161-Comparar-cargado.
+           IF WST-COD-CARGADOS(WSV-IDX-CARGADOS) = REG-MAT-NRO-MATERIA
+               SET DATO-INVALIDO TO TRUE
+               DISPLAY "**** La materia numero " REG-MAT-NRO-MATERIA
+                       " ya fue cargada, se omite"
+               MOVE WSV-CANT-CARGADOS TO WSV-IDX-CARGADOS
+           END-IF
+           ADD 1 TO WSV-IDX-CARGADOS
+           .
+       5170-Agregar-a-cargados.
+           ADD 1 TO WSV-CANT-CARGADOS
+           MOVE REG-MAT-NRO-MATERIA
+               TO WST-COD-CARGADOS(WSV-CANT-CARGADOS)
+           .
+      *................. Carga por archivo ..............................
+       5300-Carga-por-archivo.
+           PERFORM 7200-Abrir-carga
+           PERFORM 7210-Leer-carga
+           PERFORM 5310-Pasar-registro-carga
+               UNTIL FS-CARGA-MAT = "10"
+           PERFORM 7220-Cerrar-carga
+           .
+       5310-Pasar-registro-carga.
+           MOVE REGC-MAT-NRO-MATERIA TO REG-MAT-NRO-MATERIA
+           MOVE REGC-MAT-DESCRIPCION TO REG-MAT-DESCRIPCION
+           PERFORM 5150-Verificar-datos
+           PERFORM 7210-Leer-carga
+           .
       *************************** Archivo ******************************
        7000-Abrir-archivo.
            OPEN OUTPUT MATERIAS
                IF FS-MATERIAS NOT = "00"
-                   MOVE "Error al abrir archivo" TO WSV-ANULADO-DESCRIP
+                   PERFORM 7900-Traducir-fs-materias
                    MOVE FS-MATERIAS TO WSV-ANULADO-CODIGO
                    MOVE "ARCH-MATERIAS"  TO WSV-ANULADO-OBJETO
                    PERFORM 8900-Mostrar-anulado
@@ -117,7 +270,7 @@
        7000-Cerrar-archivo.
            CLOSE MATERIAS
                IF FS-MATERIAS NOT = "00"
-                   MOVE "Error al cerrar archivo" TO WSV-ANULADO-DESCRIP
+                   PERFORM 7900-Traducir-fs-materias
                    MOVE FS-MATERIAS TO WSV-ANULADO-CODIGO
                    MOVE "ARCH-MATERIAS"  TO WSV-ANULADO-OBJETO
                    PERFORM 8900-Mostrar-anulado
@@ -125,6 +278,51 @@
                    DISPLAY "Pude cerrar el archivo: MATERIAS"
                END-IF
            .
+       7200-Abrir-carga.
+           OPEN INPUT CARGA-MAT
+               IF FS-CARGA-MAT NOT = "00"
+                   MOVE "Error al abrir archivo" TO WSV-ANULADO-DESCRIP
+                   MOVE FS-CARGA-MAT TO WSV-ANULADO-CODIGO
+                   MOVE "CARGA-MAT"  TO WSV-ANULADO-OBJETO
+                   PERFORM 8900-Mostrar-anulado
+               ELSE
+                   DISPLAY "Pude abrir el archivo: CARGA-MATERIAS"
+               END-IF
+           .
+       7210-Leer-carga.
+           READ CARGA-MAT
+           DISPLAY "Registro leido en CARGA-MATERIAS: "
+                   REGISTRO-CARGA-MAT
+           .
+       7220-Cerrar-carga.
+           CLOSE CARGA-MAT
+               IF FS-CARGA-MAT NOT = "00"
+                   MOVE "Error al cerrar archivo" TO WSV-ANULADO-DESCRIP
+                   MOVE FS-CARGA-MAT TO WSV-ANULADO-CODIGO
+                   MOVE "CARGA-MAT"  TO WSV-ANULADO-OBJETO
+                   PERFORM 8900-Mostrar-anulado
+               ELSE
+                   DISPLAY "Pude cerrar el archivo: CARGA-MATERIAS"
+               END-IF
+           .
+      *Traduce el FILE STATUS de ARCH-MATERIAS a un texto concreto,
+      *en lugar del generico "Error al abrir archivo" de siempre.
+       7900-Traducir-fs-materias.
+           EVALUATE FS-MATERIAS
+               WHEN "35"
+                   MOVE "Archivo no encontrado" TO WSV-ANULADO-DESCRIP
+               WHEN "37"
+                   MOVE "Permiso denegado sobre el archivo"
+                       TO WSV-ANULADO-DESCRIP
+               WHEN "39"
+                   MOVE "Conflicto de atributos con el archivo"
+                       TO WSV-ANULADO-DESCRIP
+               WHEN "30"
+                   MOVE "Error permanente de E/S" TO WSV-ANULADO-DESCRIP
+               WHEN OTHER
+                   MOVE "Error al abrir archivo" TO WSV-ANULADO-DESCRIP
+           END-EVALUATE
+           .
       ******************************************************************
        8900-Mostrar-anulado.
            DISPLAY " "
@@ -134,8 +332,25 @@
            DISPLAY "Descripcion: "         WSV-ANULADO-DESCRIP
            DISPLAY " "
            DISPLAY "---- Fin del programa ----"
+           PERFORM 8950-Registrar-anulado
            PERFORM 9999-Stop-Run
            .
+      *Agrega este evento anulado a ANULADO.LOG, el historial de
+      *auditoria compartido con PGENPAIS, RGENMATE y ProgApareo.
+       8950-Registrar-anulado.
+           ACCEPT LOG-ANUL-FECHA FROM DATE YYYYMMDD
+           ACCEPT LOG-ANUL-HORA  FROM TIME
+           MOVE "PGENMAT"           TO LOG-ANUL-PROGRAMA
+           MOVE WSV-ANULADO-OBJETO  TO LOG-ANUL-OBJETO
+           MOVE WSV-ANULADO-CODIGO  TO LOG-ANUL-CODIGO
+           MOVE WSV-ANULADO-DESCRIP TO LOG-ANUL-DESCRIP
+           OPEN EXTEND ARCH-ANULADO-LOG
+           IF FS-ANULADO-LOG NOT = "00"
+               OPEN OUTPUT ARCH-ANULADO-LOG
+           END-IF
+           WRITE REG-LOG-ANULADO
+           CLOSE ARCH-ANULADO-LOG
+           .
        9000-Fin-del-programa.
            PERFORM 7000-Cerrar-archivo.
            DISPLAY " "
