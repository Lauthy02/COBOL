@@ -0,0 +1,11 @@
+      *--1----.----2----.----3----.----4----.----5----.----6----.----7----.----8
+      *    Copybook TAB-MATE
+      *    Tabla en memoria con el contenido de ARCH-MATERIAS.txt,
+      *    compartida por RGENMATE y todo programa que lo invoque via
+      *    PROCEDURE DIVISION USING WST-TABLA-MAT.
+      *    WST-NUMERO/WST-DESCRI son paralelos a REG-MAT-NRO-MATERIA y
+      *    REG-MAT-DESCRIPCION de ARCH-MATERIAS.
+           01 WST-TABLA-MAT.
+               02 WST-MAT-DET          OCCURS 99 TIMES.
+                   03 WST-NUMERO       PIC 9(02).
+                   03 WST-DESCRI       PIC X(25).
