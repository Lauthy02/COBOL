@@ -0,0 +1,224 @@
+      *--1----.----2----.----3----.----4----.----5----.----6----.----7----.----8
+      *    Programa de reporte combinado del catalogo de datos maestros
+      *            (MATERIAS + PAISES en un mismo listado)
+      *    Lee ARCH-MATERIAS.txt y ARCH-PAISES.txt, generados por
+      *    PGENMAT y PGENPAIS, y los imprime uno a continuacion del
+      *    otro con un total de registros por catalogo al pie.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 PCATALOGO.
+       AUTHOR.                     Lautaro-Rojas.
+       DATE-WRITTEN.               03/11/2022.
+       DATE-COMPILED.
+      *
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       ENVIRONMENT DIVISION.
+      *-----------------------
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATERIAS ASSIGN TO "ARCH-MATERIAS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-MATERIAS.
+
+           SELECT PAISES ASSIGN TO "ARCH-PAISES.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-PAISES.
+      *
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       DATA DIVISION.
+      *-----------------------
+       FILE SECTION.
+      *Archivo ARCH-MATERIAS
+      *Cod. Materia | Nombre de la materia
+           FD MATERIAS.
+               01 REGISTRO-ARCH-MATERIA.
+                   05 REG-MAT-NRO-MATERIA      PIC 9(02).
+                   05 REG-MAT-DESCRIPCION      PIC X(25).
+      *
+      *Archivo ARCH-PAISES
+      *Cod. Pais | Nombre del pais
+           FD PAISES.
+               01 REGISTRO-ARCH-PAIS.
+                   05 REG-PAIS-NRO-PAIS        PIC 9(03).
+                   05 REG-PAIS-DESCRIP         PIC X(20).
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *Variable file status
+           01 FS-ARCHIVOS.
+               02 FS-MATERIAS                  PIC X(02) VALUE ZEROES.
+               02 FS-PAISES                    PIC X(02) VALUE ZEROES.
+      *
+      *Variables auxuliares
+           01 WSV-ANULADO.
+               02 WSV-ANULADO-OBJETO           PIC X(15).
+               02 WSV-ANULADO-CODIGO           PIC X(05).
+               02 WSV-ANULADO-DESCRIP          PIC X(50).
+
+      *Totales del reporte: cuantos registros trajo cada catalogo.
+           01 WSV-CONTADORES.
+               02 CTRL-CANT-MATERIAS           PIC 9(03) VALUE ZERO.
+               02 CTRL-CANT-PAISES             PIC 9(03) VALUE ZERO.
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *-------------------------- Programa -----------------------------
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 1000-Inicio-programa
+           PERFORM 5000-Proceso
+           PERFORM 9000-Fin-del-programa
+           .
+      *
+      *-------------------------- Parrafos -----------------------------
+      *
+       1000-Inicio-programa.
+           DISPLAY "----- El programa inicio ----".
+           DISPLAY " "
+           PERFORM 1100-Inicializar
+           PERFORM 7000-Abrir-archivos
+           .
+       1100-Inicializar.
+           INITIALIZE FS-ARCHIVOS
+           INITIALIZE WSV-ANULADO
+           INITIALIZE WSV-CONTADORES
+           INITIALIZE REGISTRO-ARCH-MATERIA
+           INITIALIZE REGISTRO-ARCH-PAIS
+           .
+      *.......................... Proceso ..............................
+       5000-Proceso.
+           PERFORM 5100-Imprimir-materias
+           PERFORM 5200-Imprimir-paises
+           .
+       5100-Imprimir-materias.
+           DISPLAY " "
+           DISPLAY "----- Catalogo de MATERIAS ----"
+           PERFORM 7010-Leer-materia
+           PERFORM 5110-Mostrar-materia UNTIL FS-MATERIAS = "10"
+           .
+       5110-Mostrar-materia.
+           ADD 1 TO CTRL-CANT-MATERIAS
+           DISPLAY REG-MAT-NRO-MATERIA " - " REG-MAT-DESCRIPCION
+           PERFORM 7010-Leer-materia
+           .
+       5200-Imprimir-paises.
+           DISPLAY " "
+           DISPLAY "----- Catalogo de PAISES ----"
+           PERFORM 7020-Leer-pais
+           PERFORM 5210-Mostrar-pais UNTIL FS-PAISES = "10"
+           .
+       5210-Mostrar-pais.
+           ADD 1 TO CTRL-CANT-PAISES
+           DISPLAY REG-PAIS-NRO-PAIS " - " REG-PAIS-DESCRIP
+           PERFORM 7020-Leer-pais
+           .
+      *************************** Archivo ******************************
+       7000-Abrir-archivos.
+           OPEN INPUT MATERIAS
+               IF FS-MATERIAS NOT = "00"
+                   PERFORM 7900-Traducir-fs-materias
+                   MOVE FS-MATERIAS TO WSV-ANULADO-CODIGO
+                   MOVE "ARCH-MATERIAS"  TO WSV-ANULADO-OBJETO
+                   PERFORM 8900-Mostrar-anulado
+               ELSE
+                   DISPLAY "Pude abrir el archivo: ARCH-MATERIAS"
+               END-IF
+
+           OPEN INPUT PAISES
+               IF FS-PAISES NOT = "00"
+                   PERFORM 7900-Traducir-fs-paises
+                   MOVE FS-PAISES TO WSV-ANULADO-CODIGO
+                   MOVE "ARCH-PAISES"  TO WSV-ANULADO-OBJETO
+                   PERFORM 8900-Mostrar-anulado
+               ELSE
+                   DISPLAY "Pude abrir el archivo: ARCH-PAISES"
+               END-IF
+           .
+       7010-Leer-materia.
+           READ MATERIAS
+           .
+       7020-Leer-pais.
+           READ PAISES
+           .
+       7000-Cerrar-archivos.
+           CLOSE MATERIAS
+               IF FS-MATERIAS NOT = "00"
+                   PERFORM 7900-Traducir-fs-materias
+                   MOVE FS-MATERIAS TO WSV-ANULADO-CODIGO
+                   MOVE "ARCH-MATERIAS"  TO WSV-ANULADO-OBJETO
+                   PERFORM 8900-Mostrar-anulado
+               ELSE
+                   DISPLAY "Pude cerrar el archivo: MATERIAS"
+               END-IF
+
+           CLOSE PAISES
+               IF FS-PAISES NOT = "00"
+                   PERFORM 7900-Traducir-fs-paises
+                   MOVE FS-PAISES TO WSV-ANULADO-CODIGO
+                   MOVE "ARCH-PAISES"  TO WSV-ANULADO-OBJETO
+                   PERFORM 8900-Mostrar-anulado
+               ELSE
+                   DISPLAY "Pude cerrar el archivo: PAISES"
+               END-IF
+           .
+      *Traduce el FILE STATUS de ARCH-MATERIAS a un texto concreto, en
+      *lugar del generico "Error al abrir/cerrar archivo" de siempre.
+       7900-Traducir-fs-materias.
+           EVALUATE FS-MATERIAS
+               WHEN "35"
+                   MOVE "Archivo no encontrado" TO WSV-ANULADO-DESCRIP
+               WHEN "37"
+                   MOVE "Permiso denegado sobre el archivo"
+                       TO WSV-ANULADO-DESCRIP
+               WHEN "39"
+                   MOVE "Conflicto de atributos con el archivo"
+                       TO WSV-ANULADO-DESCRIP
+               WHEN "30"
+                   MOVE "Error permanente de E/S" TO WSV-ANULADO-DESCRIP
+               WHEN OTHER
+                   MOVE "Error al abrir/cerrar archivo"
+                       TO WSV-ANULADO-DESCRIP
+           END-EVALUATE
+           .
+      *Traduce el FILE STATUS de ARCH-PAISES a un texto concreto, en
+      *lugar del generico "Error al abrir/cerrar archivo" de siempre.
+       7900-Traducir-fs-paises.
+           EVALUATE FS-PAISES
+               WHEN "35"
+                   MOVE "Archivo no encontrado" TO WSV-ANULADO-DESCRIP
+               WHEN "37"
+                   MOVE "Permiso denegado sobre el archivo"
+                       TO WSV-ANULADO-DESCRIP
+               WHEN "39"
+                   MOVE "Conflicto de atributos con el archivo"
+                       TO WSV-ANULADO-DESCRIP
+               WHEN "30"
+                   MOVE "Error permanente de E/S" TO WSV-ANULADO-DESCRIP
+               WHEN OTHER
+                   MOVE "Error al abrir/cerrar archivo"
+                       TO WSV-ANULADO-DESCRIP
+           END-EVALUATE
+           .
+      ******************************************************************
+       8900-Mostrar-anulado.
+           DISPLAY " "
+           DISPLAY "----- Error en el sistema ----"
+           DISPLAY "Objeto: "              WSV-ANULADO-OBJETO
+           DISPLAY "Codigo del error: "    WSV-ANULADO-CODIGO
+           DISPLAY "Descripcion: "         WSV-ANULADO-DESCRIP
+           DISPLAY " "
+           DISPLAY "---- Fin del programa ----"
+           PERFORM 9999-Stop-Run
+           .
+       9000-Fin-del-programa.
+           PERFORM 7000-Cerrar-archivos.
+           DISPLAY " "
+           DISPLAY "----- Totales del catalogo ----"
+           DISPLAY "MATERIAS - Registros: " CTRL-CANT-MATERIAS
+           DISPLAY "PAISES   - Registros: " CTRL-CANT-PAISES
+           DISPLAY " "
+           DISPLAY "---- Fin del programa ----"
+           PERFORM 9999-Stop-Run
+           .
+       9999-Stop-Run.
+           STOP RUN.
