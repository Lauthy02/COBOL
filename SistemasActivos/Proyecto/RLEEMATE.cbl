@@ -3,6 +3,12 @@
       *    en una tabla
       *Este programa lo compile con cobc -m RLEEMATE.cbl
       *    No con el -x que genera un .exe
+      *    Tiene dos modos, segun WST-MAT-MODO en WST-MAT-PEDIDO:
+      *      "C" Carga completa: lee ARCH-MATERIAS.txt entero y llena
+      *          WST-TABLA-MAT (hasta su limite de 99 items).
+      *      "B" Busqueda: el programa central ya tiene la tabla
+      *          cargada y solo quiere la descripcion de un codigo, sin
+      *          volver a leer el archivo.
        IDENTIFICATION DIVISION.
        PROGRAM-ID.                 RGENMATE.
        AUTHOR.                     Lautaro-Rojas.
@@ -19,6 +25,10 @@
            SELECT MATERIAS ASSIGN TO "ARCH-MATERIAS.txt"
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS FS-MATERIAS.
+      *Log de auditoria compartido con PGENMAT, PGENPAIS y ProgApareo.
+           SELECT ARCH-ANULADO-LOG ASSIGN TO "ANULADO.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-ANULADO-LOG.
       *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        DATA DIVISION.
@@ -30,12 +40,17 @@
                01 REGISTRO-ARCH-MATERIA.
                    05 REG-MAT-NRO-MATERIA      PIC 9(02).
                    05 REG-MAT-DESCRIPCION      PIC X(25).
+      *
+      *Archivo ANULADO.LOG (compartido)
+           FD ARCH-ANULADO-LOG.
+               COPY LOG-ANULADO.
 
       *-----------------------
        WORKING-STORAGE SECTION.
       *Variable file status
            01 FS-ARCHIVOS.
                02 FS-MATERIAS                  PIC X(02) VALUE ZEROES.
+           01 FS-ANULADO-LOG                   PIC X(02) VALUE ZEROES.
       *
       *Variables de entrada.
       *
@@ -47,17 +62,32 @@
 
            01 WSV-CONTADORES.
                02 CONT                         PIC 9(02).
-               
+
        LINKAGE SECTION.
-       COPY TAB-MATE.
+           COPY TAB-MATE.
+      *Parametros del pedido que hace el programa central.
+           01 WST-MAT-PEDIDO.
+               02 WST-MAT-MODO          PIC X(01).
+                   88 WST-MAT-MODO-CARGA      VALUE "C".
+                   88 WST-MAT-MODO-BUSCAR     VALUE "B".
+               02 WST-MAT-COD-BUSCADO   PIC 9(02).
+               02 WST-MAT-DESC-RESULT   PIC X(25).
+               02 WST-MAT-ENCONTRADO    PIC X(01).
+                   88 WST-MAT-SI-ENCONTRADO   VALUE "S".
+                   88 WST-MAT-NO-ENCONTRADO   VALUE "N".
 
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
       *-------------------------- Programa -----------------------------
-       PROCEDURE DIVISION USING WST-TABLA-MAT.
+       PROCEDURE DIVISION USING WST-TABLA-MAT WST-MAT-PEDIDO.
        MAIN-PROCEDURE.
-           PERFORM 1000-Inicio-programa
-           PERFORM 5000-Proceso
-           PERFORM 9000-Fin-programa
+           IF WST-MAT-MODO-BUSCAR
+               PERFORM 5100-Buscar
+               GOBACK
+           ELSE
+               PERFORM 1000-Inicio-programa
+               PERFORM 5000-Proceso
+               PERFORM 9000-Fin-programa
+           END-IF
            .
       *
       *-------------------------- Parrafos -----------------------------
@@ -78,7 +108,13 @@
        5000-Proceso.
            PERFORM 7000-Leer-archivo
            MOVE 1 TO CONT
-           PERFORM 5100-Pasar-a-tabla UNTIL FS-MATERIAS = "10"
+           PERFORM 5100-Pasar-a-tabla
+               UNTIL (FS-MATERIAS = "10") OR (CONT > 99)
+           IF (FS-MATERIAS NOT = "10") AND (CONT > 99)
+               DISPLAY "**** ARCH-MATERIAS.txt tiene mas materias de"
+               DISPLAY "**** las que admite WST-TABLA-MAT (99 items)"
+               DISPLAY "**** Se interrumpe la carga de la tabla"
+           END-IF
            .
        5100-Pasar-a-tabla.
            MOVE REG-MAT-NRO-MATERIA TO WST-NUMERO(CONT)
@@ -88,8 +124,22 @@
                    REGISTRO-ARCH-MATERIA
            PERFORM 7000-Leer-archivo
            .
+      *Busca WST-MAT-COD-BUSCADO dentro de la tabla ya cargada en
+      *WST-TABLA-MAT y devuelve la descripcion en WST-MAT-DESC-RESULT,
+      *sin tocar ARCH-MATERIAS.txt.
        5100-Buscar.
-
+           SET WST-MAT-NO-ENCONTRADO TO TRUE
+           MOVE SPACES TO WST-MAT-DESC-RESULT
+           MOVE 1 TO CONT
+           PERFORM 5110-Comparar-entrada UNTIL CONT > 99
+           .
+       5110-Comparar-entrada.
+           IF WST-NUMERO(CONT) = WST-MAT-COD-BUSCADO
+               MOVE WST-DESCRI(CONT) TO WST-MAT-DESC-RESULT
+               SET WST-MAT-SI-ENCONTRADO TO TRUE
+               MOVE 99 TO CONT
+           END-IF
+           ADD 1 TO CONT
            .
       *************************** Archivo ******************************
        7000-Abrir-archivo.
@@ -128,8 +178,25 @@
            DISPLAY "Descripcion: "         WSV-ANULADO-DESCRIP
            DISPLAY " "
            DISPLAY "---- Fin del programa ----"
+           PERFORM 8950-Registrar-anulado
            PERFORM 9999-Stop-Run
            .
+      *Agrega este evento anulado a ANULADO.LOG, el historial de
+      *auditoria compartido con PGENMAT, PGENPAIS y ProgApareo.
+       8950-Registrar-anulado.
+           ACCEPT LOG-ANUL-FECHA FROM DATE YYYYMMDD
+           ACCEPT LOG-ANUL-HORA  FROM TIME
+           MOVE "RGENMATE"          TO LOG-ANUL-PROGRAMA
+           MOVE WSV-ANULADO-OBJETO  TO LOG-ANUL-OBJETO
+           MOVE WSV-ANULADO-CODIGO  TO LOG-ANUL-CODIGO
+           MOVE WSV-ANULADO-DESCRIP TO LOG-ANUL-DESCRIP
+           OPEN EXTEND ARCH-ANULADO-LOG
+           IF FS-ANULADO-LOG NOT = "00"
+               OPEN OUTPUT ARCH-ANULADO-LOG
+           END-IF
+           WRITE REG-LOG-ANULADO
+           CLOSE ARCH-ANULADO-LOG
+           .
        9000-Fin-programa.
            PERFORM 7000-Cerrar-archivo.
            DISPLAY " "
