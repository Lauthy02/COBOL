@@ -0,0 +1,11 @@
+      *--1----.----2----.----3----.----4----.----5----.----6----.----7----.----8
+      *    Copybook TAB-PAIS
+      *    Tabla en memoria con el contenido de ARCH-PAISES.txt,
+      *    compartida por RGENPAIS y todo programa que lo invoque via
+      *    PROCEDURE DIVISION USING WST-TABLA-PAIS.
+      *    WST-PAIS-NUMERO/WST-PAIS-DESCRI son paralelos a
+      *    REG-PAIS-NRO-PAIS y REG-PAIS-DESCRIP de ARCH-PAISES.
+           01 WST-TABLA-PAIS.
+               02 WST-PAIS-DET         OCCURS 999 TIMES.
+                   03 WST-PAIS-NUMERO  PIC 9(03).
+                   03 WST-PAIS-DESCRI  PIC X(20).
