@@ -0,0 +1,209 @@
+      *--1----.----2----.----3----.----4----.----5----.----6----.----7----.----8
+      *    Programa rutina para leer el archivo de paises y lo guarde
+      *    en una tabla
+      *Este programa lo compile con cobc -m RLEEPAIS.cbl
+      *    No con el -x que genera un .exe
+      *    Tiene dos modos, segun WST-PAIS-MODO en WST-PAIS-PEDIDO:
+      *      "C" Carga completa: lee ARCH-PAISES.txt entero y llena
+      *          WST-TABLA-PAIS (hasta su limite de 999 items).
+      *      "B" Busqueda: el programa central ya tiene la tabla
+      *          cargada y solo quiere la descripcion de un codigo, sin
+      *          volver a leer el archivo.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 RGENPAIS.
+       AUTHOR.                     Lautaro-Rojas.
+       DATE-WRITTEN.               04/11/2022.
+       DATE-COMPILED.
+      *
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       ENVIRONMENT DIVISION.
+      *-----------------------
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAISES ASSIGN TO "ARCH-PAISES.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-PAISES.
+      *Log de auditoria compartido con PGENMAT, PGENPAIS, RGENMATE y
+      *ProgApareo.
+           SELECT ARCH-ANULADO-LOG ASSIGN TO "ANULADO.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-ANULADO-LOG.
+      *
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       DATA DIVISION.
+      *-----------------------
+       FILE SECTION.
+      *Archivo ARCH-PAISES
+      *Cod. Pais | Nombre del pais
+           FD PAISES.
+               01 REGISTRO-ARCH-PAIS.
+                   05 REG-PAIS-NRO-PAIS       PIC 9(03).
+                   05 REG-PAIS-DESCRIP        PIC X(20).
+      *
+      *Archivo ANULADO.LOG (compartido)
+           FD ARCH-ANULADO-LOG.
+               COPY LOG-ANULADO.
+
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *Variable file status
+           01 FS-ARCHIVOS.
+               02 FS-PAISES                    PIC X(02) VALUE ZEROES.
+           01 FS-ANULADO-LOG                   PIC X(02) VALUE ZEROES.
+      *
+      *Variables de entrada.
+      *
+      *Variables auxuliares
+           01 WSV-ANULADO.
+               02 WSV-ANULADO-OBJETO           PIC X(15).
+               02 WSV-ANULADO-CODIGO           PIC X(05).
+               02 WSV-ANULADO-DESCRIP          PIC X(50).
+
+           01 WSV-CONTADORES.
+               02 CONT                         PIC 9(03).
+
+       LINKAGE SECTION.
+           COPY TAB-PAIS.
+      *Parametros del pedido que hace el programa central.
+           01 WST-PAIS-PEDIDO.
+               02 WST-PAIS-MODO          PIC X(01).
+                   88 WST-PAIS-MODO-CARGA      VALUE "C".
+                   88 WST-PAIS-MODO-BUSCAR     VALUE "B".
+               02 WST-PAIS-COD-BUSCADO   PIC 9(03).
+               02 WST-PAIS-DESC-RESULT   PIC X(20).
+               02 WST-PAIS-ENCONTRADO    PIC X(01).
+                   88 WST-PAIS-SI-ENCONTRADO   VALUE "S".
+                   88 WST-PAIS-NO-ENCONTRADO   VALUE "N".
+
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *-------------------------- Programa -----------------------------
+       PROCEDURE DIVISION USING WST-TABLA-PAIS WST-PAIS-PEDIDO.
+       MAIN-PROCEDURE.
+           IF WST-PAIS-MODO-BUSCAR
+               PERFORM 5100-Buscar
+               GOBACK
+           ELSE
+               PERFORM 1000-Inicio-programa
+               PERFORM 5000-Proceso
+               PERFORM 9000-Fin-programa
+           END-IF
+           .
+      *
+      *-------------------------- Parrafos -----------------------------
+      *
+       1000-Inicio-programa.
+           DISPLAY "----- El programa inicio ----".
+           DISPLAY " "
+           PERFORM 1100-Inicializar
+           PERFORM 7000-Abrir-archivo
+           .
+       1100-Inicializar.
+           INITIALIZE FS-ARCHIVOS
+           INITIALIZE WSV-ANULADO
+           INITIALIZE WSV-CONTADORES
+           INITIALIZE REGISTRO-ARCH-PAIS
+           .
+      *.......................... Proceso ..............................
+       5000-Proceso.
+           PERFORM 7000-Leer-archivo
+           MOVE 1 TO CONT
+           PERFORM 5100-Pasar-a-tabla
+               UNTIL (FS-PAISES = "10") OR (CONT > 999)
+           IF (FS-PAISES NOT = "10") AND (CONT > 999)
+               DISPLAY "**** ARCH-PAISES.txt tiene mas paises de"
+               DISPLAY "**** los que admite WST-TABLA-PAIS (999 items)"
+               DISPLAY "**** Se interrumpe la carga de la tabla"
+           END-IF
+           .
+       5100-Pasar-a-tabla.
+           MOVE REG-PAIS-NRO-PAIS TO WST-PAIS-NUMERO(CONT)
+           MOVE REG-PAIS-DESCRIP  TO WST-PAIS-DESCRI(CONT)
+           ADD 1 TO CONT
+           DISPLAY "Registro escrito en WST-TABLA-PAIS: "
+                   REGISTRO-ARCH-PAIS
+           PERFORM 7000-Leer-archivo
+           .
+      *Busca WST-PAIS-COD-BUSCADO dentro de la tabla ya cargada en
+      *WST-TABLA-PAIS y devuelve la descripcion en
+      *WST-PAIS-DESC-RESULT, sin tocar ARCH-PAISES.txt.
+       5100-Buscar.
+           SET WST-PAIS-NO-ENCONTRADO TO TRUE
+           MOVE SPACES TO WST-PAIS-DESC-RESULT
+           MOVE 1 TO CONT
+           PERFORM 5110-Comparar-entrada UNTIL CONT > 999
+           .
+       5110-Comparar-entrada.
+           IF WST-PAIS-NUMERO(CONT) = WST-PAIS-COD-BUSCADO
+               MOVE WST-PAIS-DESCRI(CONT) TO WST-PAIS-DESC-RESULT
+               SET WST-PAIS-SI-ENCONTRADO TO TRUE
+               MOVE 999 TO CONT
+           END-IF
+           ADD 1 TO CONT
+           .
+      *************************** Archivo ******************************
+       7000-Abrir-archivo.
+           OPEN INPUT PAISES
+               IF FS-PAISES NOT = "00"
+                   MOVE "Error al abrir archivo" TO WSV-ANULADO-DESCRIP
+                   MOVE FS-PAISES TO WSV-ANULADO-CODIGO
+                   MOVE "ARCH-PAISES"  TO WSV-ANULADO-OBJETO
+                   PERFORM 8900-Mostrar-anulado
+               ELSE
+                   DISPLAY "Pude abrir el archivo: ARCH-PAISES"
+               END-IF
+           .
+       7000-Leer-archivo.
+           READ PAISES
+           DISPLAY "Registro leido en ARCH-PAISES: "
+                   REGISTRO-ARCH-PAIS
+           .
+       7000-Cerrar-archivo.
+           CLOSE PAISES
+               IF FS-PAISES NOT = "00"
+                   MOVE "Error al cerrar archivo" TO WSV-ANULADO-DESCRIP
+                   MOVE FS-PAISES TO WSV-ANULADO-CODIGO
+                   MOVE "ARCH-PAISES"  TO WSV-ANULADO-OBJETO
+                   PERFORM 8900-Mostrar-anulado
+               ELSE
+                   DISPLAY "Pude cerrar el archivo: PAISES"
+               END-IF
+           .
+      ******************************************************************
+       8900-Mostrar-anulado.
+           DISPLAY " "
+           DISPLAY "----- Error en el sistema ----"
+           DISPLAY "Objeto: "              WSV-ANULADO-OBJETO
+           DISPLAY "Codigo del error: "    WSV-ANULADO-CODIGO
+           DISPLAY "Descripcion: "         WSV-ANULADO-DESCRIP
+           DISPLAY " "
+           DISPLAY "---- Fin del programa ----"
+           PERFORM 8950-Registrar-anulado
+           PERFORM 9999-Stop-Run
+           .
+      *Agrega este evento anulado a ANULADO.LOG, el historial de
+      *auditoria compartido con PGENMAT, PGENPAIS y ProgApareo.
+       8950-Registrar-anulado.
+           ACCEPT LOG-ANUL-FECHA FROM DATE YYYYMMDD
+           ACCEPT LOG-ANUL-HORA  FROM TIME
+           MOVE "RGENPAIS"          TO LOG-ANUL-PROGRAMA
+           MOVE WSV-ANULADO-OBJETO  TO LOG-ANUL-OBJETO
+           MOVE WSV-ANULADO-CODIGO  TO LOG-ANUL-CODIGO
+           MOVE WSV-ANULADO-DESCRIP TO LOG-ANUL-DESCRIP
+           OPEN EXTEND ARCH-ANULADO-LOG
+           IF FS-ANULADO-LOG NOT = "00"
+               OPEN OUTPUT ARCH-ANULADO-LOG
+           END-IF
+           WRITE REG-LOG-ANULADO
+           CLOSE ARCH-ANULADO-LOG
+           .
+       9000-Fin-programa.
+           PERFORM 7000-Cerrar-archivo.
+           DISPLAY " "
+           DISPLAY "---- Fin del programa ----"
+           DISPLAY WST-TABLA-PAIS
+           PERFORM 9999-Stop-Run
+           .
+       9999-Stop-Run.
+           STOP RUN.
