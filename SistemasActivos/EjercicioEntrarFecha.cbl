@@ -24,14 +24,54 @@
            02 Dia PIC 9(2).
            02 Mes PIC 9(2).
            02 Anio PIC 9(4).
+
+       77  WSS-DIA         PIC XX      VALUE "OK".
+           88 DIA-INIC                 VALUE "IN".
+           88 DIA-OK                   VALUE "OK".
+
+       77  WSS-MES         PIC XX      VALUE "OK".
+           88 MES-INIC                 VALUE "IN".
+           88 MES-OK                   VALUE "OK".
+
+       77  WSS-ANIO        PIC XX      VALUE "OK".
+           88 ANIO-INIC                VALUE "IN".
+           88 ANIO-OK                  VALUE "OK".
+
+      *Dias del mes en curso, segun Mes/Anio, para validar Dia contra
+      *el limite real (30/31, o 28/29 en febrero segun bisiesto).
+       01  WSV-DIAS-MES    PIC 9(2)    VALUE ZEROES.
+       01  WSV-COCIENTE    PIC 9(4)    VALUE ZEROES.
+       01  WSV-RESTO-4     PIC 9(2)    VALUE ZEROES.
+       01  WSV-RESTO-100   PIC 9(2)    VALUE ZEROES.
+       01  WSV-RESTO-400   PIC 9(3)    VALUE ZEROES.
+
+       77  WSS-BISIESTO    PIC X       VALUE "N".
+           88 ANIO-ES-BISIESTO         VALUE "S".
+           88 ANIO-NO-BISIESTO         VALUE "N".
+
+      *Tope de reintentos ante fecha invalida: hasta 3 intentos, igual
+      *que el contador que usa FECHA002.
+       01  WSV-INTENTOS    PIC 9       VALUE 0.
       *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROCEDURE DIVISION.
        000000-CONTROL.
            PERFORM 000001-INICIO-DEL-PROGRAMA.
            PERFORM 000002-INGRESO-DE-FECHA.
-           PERFORM 000003-MUESTRA-FECHA.
-           PERFORM 000004-FIN-DEL-PROGRAMA.
+           PERFORM 000005-VALIDAR-FECHA.
+           IF (DIA-OK AND MES-OK AND ANIO-OK)
+               PERFORM 000003-MUESTRA-FECHA
+               PERFORM 000004-FIN-DEL-PROGRAMA
+           ELSE
+               ADD 1 TO WSV-INTENTOS
+               IF WSV-INTENTOS >= 3
+                   DISPLAY "**** Se alcanzó el máximo de 3 intentos"
+                   PERFORM 000004-FIN-DEL-PROGRAMA
+               ELSE
+                   DISPLAY "Ingresar fecha nuevamente"
+                   PERFORM 000000-CONTROL
+               END-IF
+           END-IF.
 
        000001-INICIO-DEL-PROGRAMA.
            DISPLAY "El programa inició".
@@ -50,4 +90,71 @@
 
        000004-FIN-DEL-PROGRAMA.
            DISPLAY "El programa terminó".
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+       000005-VALIDAR-FECHA.
+           PERFORM 0000051-VALIDAR-DIA.
+           PERFORM 0000052-VALIDAR-MES.
+           PERFORM 0000053-VALIDAR-ANIO.
+
+       0000051-VALIDAR-DIA.
+           IF Mes >= 1 AND Mes <= 12
+               PERFORM 0000054-OBTENER-DIAS-MES
+           ELSE
+               MOVE 31 TO WSV-DIAS-MES
+           END-IF
+           IF Dia >= 1 AND Dia <= WSV-DIAS-MES
+               SET DIA-OK TO TRUE
+           ELSE
+               SET DIA-INIC TO TRUE
+               DISPLAY "Día incorrecto"
+           END-IF.
+
+      *Cantidad real de dias del mes en curso: 30 para los meses
+      *cortos, 31 para el resto, y en febrero 28 o 29 segun
+      *0000055-DETERMINAR-BISIESTO.
+       0000054-OBTENER-DIAS-MES.
+           EVALUATE Mes
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WSV-DIAS-MES
+               WHEN 2
+                   PERFORM 0000055-DETERMINAR-BISIESTO
+                   IF ANIO-ES-BISIESTO
+                       MOVE 29 TO WSV-DIAS-MES
+                   ELSE
+                       MOVE 28 TO WSV-DIAS-MES
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WSV-DIAS-MES
+           END-EVALUATE.
+
+      *Anio bisiesto: divisible por 4, salvo los siglos que no son
+      *divisibles por 400 (1900 no es bisiesto, 2000 si lo es).
+       0000055-DETERMINAR-BISIESTO.
+           DIVIDE Anio BY 4 GIVING WSV-COCIENTE REMAINDER WSV-RESTO-4
+           DIVIDE Anio BY 100 GIVING WSV-COCIENTE
+               REMAINDER WSV-RESTO-100
+           DIVIDE Anio BY 400 GIVING WSV-COCIENTE
+               REMAINDER WSV-RESTO-400
+           IF (WSV-RESTO-4 = 0) AND
+                   ((WSV-RESTO-100 NOT = 0) OR (WSV-RESTO-400 = 0))
+               SET ANIO-ES-BISIESTO TO TRUE
+           ELSE
+               SET ANIO-NO-BISIESTO TO TRUE
+           END-IF.
+
+       0000052-VALIDAR-MES.
+           IF Mes >= 1 AND Mes <= 12
+               SET MES-OK TO TRUE
+           ELSE
+               SET MES-INIC TO TRUE
+               DISPLAY "Mes incorrecto"
+           END-IF.
+
+       0000053-VALIDAR-ANIO.
+           IF Anio >= 1990 AND Anio <= 2040
+               SET ANIO-OK TO TRUE
+           ELSE
+               SET ANIO-INIC TO TRUE
+               DISPLAY "Anio incorrecto"
+           END-IF.
