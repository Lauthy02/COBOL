@@ -13,14 +13,28 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-TABLA ASSIGN TO "TABLA_VALORES.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-TABLA.
       *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        DATA DIVISION.
       *-----------------------
        FILE SECTION.
+      *Archivo TABLA_VALORES.TXT: un valor de tabla por linea.
+           FD ARCH-TABLA.
+               01 REGISTRO-TABLA.
+                   02 REG-TABLA-VALOR      PIC 9(02).
       *-----------------------
        WORKING-STORAGE SECTION.
-      *----Tabla
+      *Variable file status
+           01 FS-ARCHIVOS.
+               02 FS-TABLA                 PIC X(02) VALUE ZEROES.
+
+      *----Tabla: valores por defecto, usados solo si no se puede leer
+      *TABLA_VALORES.TXT (000013-CARGAR-TABLA-DESDE-ARCHIVO los copia
+      *a WST-TAB cuando no hay archivo).
        01  WSC-TAB.
            02 FILLER PIC 9(2) VALUE 10.
            02 FILLER PIC 9(2) VALUE 20.
@@ -32,32 +46,48 @@
            02 FILLER PIC 9(2) VALUE 09.
            02 FILLER PIC 9(2) VALUE 19.
            02 FILLER PIC 9(2) VALUE 18.
-       
-      *----Redefino la tabla
-       01  WST-TAB-VAL REDEFINES WSC-TAB.
-           02 WST-TAB PIC 9(2) OCCURS 10.
+
+      *----Redefino la tabla por defecto
+       01  WSC-TAB-VAL REDEFINES WSC-TAB.
+           02 WSC-TAB-ITEM PIC 9(2) OCCURS 10.
+
+      *----Tabla de trabajo: su tamanio real para esta corrida queda
+      *en WSV-CANT-CARGADOS, fijado en tiempo de ejecucion por
+      *000013-CARGAR-TABLA-DESDE-ARCHIVO (no en tiempo de compilacion).
+       01  WST-TAB-VAL.
+           02 WST-TAB PIC 9(2) OCCURS 50.
 
       *----Variables
        01  WSV-VAR.
-           02 WSV-MAX      PIC 9(2).
-           02 WSV-MIN      PIC 9(2).
-           02 INDICE       PIC 9(2).
-           02 TOTAL        PIC 9(3).
-           02 PROMEDIO     PIC 9(3).
-           02 TOT-PRI-5    PIC 9(3).
-           02 TOT-ULT-5    PIC 9(3).
-           02 PROM-PRI-5   PIC 9(3).
-           02 CONTADOR-PRI PIC 9(3).
-           02 PROM-ULT-5   PIC 9(3).
-           02 CONTADOR-UTL PIC 9(3).
-           02 AUXILIAR     PIC 9(3).
-           02 I            PIC 9(3).
-           02 J            PIC 9(3).
+           02 WSV-CANT-CARGADOS PIC 9(3)    VALUE ZEROES.
+           02 WSV-MITAD    PIC 9(3)         VALUE ZEROES.
+           02 WSV-MAX      PIC 9(2)         VALUE ZEROES.
+           02 WSV-MIN      PIC 9(2)         VALUE ZEROES.
+           02 INDICE       PIC 9(3)         VALUE ZEROES.
+           02 TOTAL        PIC 9(4)         VALUE ZEROES.
+           02 PROMEDIO     PIC 9(3)         VALUE ZEROES.
+           02 TOT-PRI-5    PIC 9(4)         VALUE ZEROES.
+           02 TOT-ULT-5    PIC 9(4)         VALUE ZEROES.
+           02 PROM-PRI-5   PIC 9(3)         VALUE ZEROES.
+           02 CONTADOR-PRI PIC 9(3)         VALUE ZEROES.
+           02 PROM-ULT-5   PIC 9(3)         VALUE ZEROES.
+           02 CONTADOR-UTL PIC 9(3)         VALUE ZEROES.
+           02 AUXILIAR     PIC 9(3)         VALUE ZEROES.
+           02 I            PIC 9(3)         VALUE ZEROES.
+           02 J            PIC 9(3)         VALUE ZEROES.
+
+      *----Orden del burbujeo: "A" para ascendente (de menor a mayor,
+      *el default) o "D" para descendente, pedido al usuario en
+      *000025-BURBUJEO antes de ordenar.
+       77  WSS-ORDEN       PIC X            VALUE "A".
+           88 ORDEN-ASCENDENTE              VALUE "A".
+           88 ORDEN-DESCENDENTE             VALUE "D".
       *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROCEDURE DIVISION.
        000000-MAIN-PROCEDURE.
            PERFORM 000010-INICIO-DEL-PROGRAMA.
+           PERFORM 000013-CARGAR-TABLA-DESDE-ARCHIVO.
            PERFORM 000012-MOSTRAR-TABLA.
            PERFORM 000011-CALC-TOTS.
            PERFORM 000020-MAXIMO.
@@ -72,15 +102,44 @@
            DISPLAY "El programa inició"
            DISPLAY " ".
 
+      *Si TABLA_VALORES.TXT existe, WST-TAB se llena con los valores
+      *leidos del archivo (hasta su limite de 50 items) y
+      *WSV-CANT-CARGADOS queda en la cantidad real leida, que es lo
+      *que usan el resto de los parrafos en vez de un limite fijo;
+      *si no existe, se copian los 10 valores por defecto de WSC-TAB.
+       000013-CARGAR-TABLA-DESDE-ARCHIVO.
+           MOVE ZEROES TO WSV-CANT-CARGADOS
+           OPEN INPUT ARCH-TABLA
+           IF FS-TABLA NOT = "00"
+               DISPLAY "**** No se encontro TABLA_VALORES.TXT, uso"
+               DISPLAY "**** los valores por defecto"
+               PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 10
+                   MOVE WSC-TAB-ITEM(INDICE) TO WST-TAB(INDICE)
+               END-PERFORM
+               MOVE 10 TO WSV-CANT-CARGADOS
+           ELSE
+               READ ARCH-TABLA
+               PERFORM UNTIL (FS-TABLA = "10") OR
+                       (WSV-CANT-CARGADOS >= 50)
+                   ADD 1 TO WSV-CANT-CARGADOS
+                   MOVE REG-TABLA-VALOR TO WST-TAB(WSV-CANT-CARGADOS)
+                   READ ARCH-TABLA
+               END-PERFORM
+               CLOSE ARCH-TABLA
+           END-IF
+           COMPUTE WSV-MITAD = WSV-CANT-CARGADOS / 2
+           .
+
        000011-CALC-TOTS.
-      *Promedio de los primeros 5 y desp el de los otros 5
-      *Entonces caluclo los totales y uso contadores para saber por q 
+      *Promedio de la primera mitad y desp el de la segunda mitad
+      *Entonces caluclo los totales y uso contadores para saber por q
       *dividir
-       PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 10
-           IF INDICE <= 5
+       PERFORM VARYING INDICE FROM 1 BY 1
+               UNTIL INDICE > WSV-CANT-CARGADOS
+           IF INDICE <= WSV-MITAD
                COMPUTE TOT-PRI-5 = TOT-PRI-5 + WST-TAB(INDICE)
                COMPUTE CONTADOR-PRI = CONTADOR-PRI + 1
-           ELSE 
+           ELSE
                COMPUTE TOT-ULT-5 = TOT-ULT-5 + WST-TAB(INDICE)
                COMPUTE CONTADOR-UTL = CONTADOR-UTL + 1
            END-IF
@@ -92,39 +151,52 @@
            DISPLAY " "
            MOVE ZEROES TO INDICE
            PERFORM VARYING INDICE FROM 1
-           BY 1 UNTIL INDICE > 10
+           BY 1 UNTIL INDICE > WSV-CANT-CARGADOS
                DISPLAY "| " WST-TAB(INDICE)" "
-               WITH NO ADVANCING 
-               DISPLAY "| " WITH NO ADVANCING 
+               WITH NO ADVANCING
+               DISPLAY "| " WITH NO ADVANCING
                DISPLAY " "
            END-PERFORM.
 
        000020-MAXIMO.
            MOVE ZEROES TO WSV-MAX
            MOVE ZEROES TO INDICE
-           PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 10
+           PERFORM VARYING INDICE FROM 1 BY 1
+                   UNTIL INDICE > WSV-CANT-CARGADOS
                IF WST-TAB(INDICE) > WSV-MAX
                    MOVE WST-TAB(INDICE) TO WSV-MAX
                END-IF
            END-PERFORM.
-       
+
        000021-MINIMO.
            MOVE ZEROES TO INDICE
-           MOVE WST-TAB(1) TO WSV-MIN
-           PERFORM VARYING INDICE FROM 2 BY 1 UNTIL INDICE > 10
-               IF WST-TAB(INDICE) < WSV-MIN
-                   MOVE WST-TAB(INDICE) TO WSV-MIN
-               END-IF
-           END-PERFORM.
+           IF WSV-CANT-CARGADOS = 0
+               MOVE ZEROES TO WSV-MIN
+           ELSE
+               MOVE WST-TAB(1) TO WSV-MIN
+               PERFORM VARYING INDICE FROM 2 BY 1
+                       UNTIL INDICE > WSV-CANT-CARGADOS
+                   IF WST-TAB(INDICE) < WSV-MIN
+                       MOVE WST-TAB(INDICE) TO WSV-MIN
+                   END-IF
+               END-PERFORM
+           END-IF.
 
        000022-PROMEDIO-DE-TODO.
            MOVE ZEROES TO TOTAL
            MOVE ZEROES TO INDICE
-           PERFORM VARYING INDICE FROM 1 BY 1 UNTIL INDICE > 10
-               ADD WST-TAB(INDICE) TO TOTAL
-           END-PERFORM
-           SUBTRACT 1 FROM INDICE 
-           DIVIDE TOTAL BY INDICE GIVING PROMEDIO.
+           IF WSV-CANT-CARGADOS = 0
+               DISPLAY "**** No hay valores cargados, no se "
+                   "puede calcular el promedio"
+               MOVE ZEROES TO PROMEDIO
+           ELSE
+               PERFORM VARYING INDICE FROM 1 BY 1
+                       UNTIL INDICE > WSV-CANT-CARGADOS
+                   ADD WST-TAB(INDICE) TO TOTAL
+               END-PERFORM
+               SUBTRACT 1 FROM INDICE
+               DIVIDE TOTAL BY INDICE GIVING PROMEDIO
+           END-IF.
 
        000023-PROMEDIO-PRIMEROS-5.
            DIVIDE TOT-PRI-5 BY CONTADOR-PRI GIVING PROM-PRI-5.
@@ -134,11 +206,20 @@
        
        000025-BURBUJEO.
        DISPLAY " "
+       DISPLAY "Ordenar ascendente o descendente (A/D): "
+       ACCEPT WSS-ORDEN
+       IF NOT (ORDEN-ASCENDENTE OR ORDEN-DESCENDENTE)
+           SET ORDEN-ASCENDENTE TO TRUE
+       END-IF
+       DISPLAY " "
        DISPLAY "Iniciando burbujeo"
        DISPLAY " "
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-           PERFORM VARYING J FROM 1 BY 1 UNTIL J > (10 - I)
-               IF WST-TAB(J) > WST-TAB(J + 1)
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > WSV-CANT-CARGADOS
+           PERFORM VARYING J FROM 1 BY 1
+                   UNTIL J > (WSV-CANT-CARGADOS - I)
+               IF (ORDEN-ASCENDENTE AND WST-TAB(J) > WST-TAB(J + 1))
+                  OR (ORDEN-DESCENDENTE AND
+                      WST-TAB(J) < WST-TAB(J + 1))
                    MOVE WST-TAB(J) TO AUXILIAR
                    MOVE WST-TAB(J + 1) TO WST-TAB(J)
                    MOVE AUXILIAR TO WST-TAB(J + 1)
