@@ -40,6 +40,14 @@
                    10 WST-GASTOS PIC 9(5).
                    10 FILLER PIC X.
 
+       01  WSV-VAR.
+           02  WSV-CONT-COL        PIC 9(02).
+           02  WSV-CONT-FIL        PIC 9(02).
+           02  WSV-TOT-COL         PIC 9(05).
+           02  WSV-TOT-FIL         PIC 9(05).
+           02  WSV-TOTAL-COLUMNA-5 PIC 9(05).
+           02  WSV-TOTAL-FILA-13   PIC 9(05).
+
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
       * TENGO Q MOSTRAR LA MATRIZ AL ARRANQUE Y AL FINAL PARA VER COMO 
       * QUEDA
@@ -49,19 +57,93 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 000001-INICIO-DEL-PROGRAMA.
-           PERFORM 000002-
+           PERFORM 000006-IMPRIMIR-MATRIZ.
+           PERFORM 000002-PROCESO-SUMAR-COLUMNAS.
+           PERFORM 000006-IMPRIMIR-MATRIZ.
+           PERFORM 000003-PROCESO-SUMAR-FILAS.
+           PERFORM 000006-IMPRIMIR-MATRIZ.
+           PERFORM 000004-PROCESO-SUMAR-TOTALES.
+           PERFORM 000005-PROCESO-VALIDAR-SUMAS.
            PERFORM 000007-FIN-DEL-PROGRAMA.
 
        000001-INICIO-DEL-PROGRAMA.
            DISPLAY "----El programa inició----".
-       
+           DISPLAY " ".
+
        000002-PROCESO-SUMAR-COLUMNAS.
+           DISPLAY " "
+           DISPLAY "Sumando columnas"
+           DISPLAY " "
+           PERFORM VARYING WSV-CONT-COL FROM 1
+           BY 1 UNTIL WSV-CONT-COL > 4
+               PERFORM VARYING WSV-CONT-FIL FROM 1
+               BY 1 UNTIL WSV-CONT-FIL > 13
+                   ADD WST-GASTOS(WSV-CONT-FIL,WSV-CONT-COL)
+                   TO WSV-TOT-COL
+               END-PERFORM
+               MOVE WSV-TOT-COL TO WST-GASTOS(13,WSV-CONT-COL)
+               MOVE 0 TO WSV-TOT-COL
+           END-PERFORM.
+
        000003-PROCESO-SUMAR-FILAS.
+           DISPLAY " "
+           DISPLAY "Sumando filas"
+           DISPLAY " "
+           PERFORM VARYING WSV-CONT-FIL FROM 1
+           BY 1 UNTIL WSV-CONT-FIL > 12
+               PERFORM VARYING WSV-CONT-COL FROM 1
+               BY 1 UNTIL WSV-CONT-COL > 5
+                   ADD WST-GASTOS(WSV-CONT-FIL,WSV-CONT-COL)
+                   TO WSV-TOT-FIL
+               END-PERFORM
+               MOVE WSV-TOT-FIL TO WST-GASTOS(WSV-CONT-FIL,5)
+               MOVE 0 TO WSV-TOT-FIL
+           END-PERFORM.
+
        000004-PROCESO-SUMAR-TOTALES.
+           DISPLAY " "
+           DISPLAY "Sumando el total de columnas"
+           DISPLAY " "
+           PERFORM VARYING WSV-CONT-COL FROM 1
+           BY 1 UNTIL WSV-CONT-COL > 5
+               ADD WST-GASTOS(13,WSV-CONT-COL) TO WSV-TOTAL-COLUMNA-5
+           END-PERFORM
+           DISPLAY " "
+           DISPLAY "Sumando el total de filas"
+           DISPLAY " "
+           PERFORM VARYING WSV-CONT-FIL FROM 1
+           BY 1 UNTIL WSV-CONT-FIL > 12
+               ADD WST-GASTOS(WSV-CONT-FIL,5) TO WSV-TOTAL-FILA-13
+           END-PERFORM.
+
        000005-PROCESO-VALIDAR-SUMAS.
+           DISPLAY " "
+           DISPLAY "Validando totales"
+           DISPLAY " "
+           IF WSV-TOTAL-COLUMNA-5 = WSV-TOTAL-FILA-13
+               MOVE WSV-TOTAL-COLUMNA-5 TO WST-GASTOS(13,5)
+               PERFORM 000006-IMPRIMIR-MATRIZ
+           ELSE
+               DISPLAY "La suma de columnas y filas son distintas"
+               DISPLAY "Total fila: " WSV-TOTAL-FILA-13
+               DISPLAY "Total columna: " WSV-TOTAL-COLUMNA-5.
+
        000006-IMPRIMIR-MATRIZ.
+           DISPLAY " "
+           DISPLAY "Mostrando matriz"
+           DISPLAY " "
+           PERFORM VARYING WSV-CONT-FIL FROM 1
+           BY 1 UNTIL WSV-CONT-FIL > 13
+               PERFORM VARYING WSV-CONT-COL FROM 1
+               BY 1 UNTIL WSV-CONT-COL > 5
+                   DISPLAY "| " WST-GASTOS(WSV-CONT-FIL,WSV-CONT-COL)" "
+                   WITH NO ADVANCING
+               END-PERFORM
+               DISPLAY "| " WITH NO ADVANCING
+               DISPLAY " "
+           END-PERFORM.
 
        000007-FIN-DEL-PROGRAMA.
            DISPLAY " ".
            DISPLAY "----El programa finalizó----".
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
