@@ -0,0 +1,14 @@
+      *--1----.----2----.----3----.----4----.----5----.----6----.----7----.----8
+      *    Copybook TAB-MES
+      *    Pedido que recibe RLEEMES para traducir entre el numero de
+      *    mes (1-12) y su nombre, compartido por todo programa que lo
+      *    invoque via PROCEDURE DIVISION USING WST-MES-PEDIDO.
+           01 WST-MES-PEDIDO.
+               02 WST-MES-MODO          PIC X(01).
+                   88 WST-MES-MODO-A-NOMBRE   VALUE "N".
+                   88 WST-MES-MODO-A-NUMERO   VALUE "M".
+               02 WST-MES-NUMERO        PIC 9(02).
+               02 WST-MES-NOMBRE        PIC X(10).
+               02 WST-MES-ENCONTRADO    PIC X(01).
+                   88 WST-MES-SI-ENCONTRADO   VALUE "S".
+                   88 WST-MES-NO-ENCONTRADO   VALUE "N".
