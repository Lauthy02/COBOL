@@ -24,6 +24,18 @@
        WORKING-STORAGE SECTION.
       *WSV --> Para variables
        01  MSV-CONTADOR    PIC 9       VALUE 0.
+      *Dias del mes en curso, segun Mes/Anio, para validar Dia contra
+      *el limite real (30/31, o 28/29 en febrero segun bisiesto).
+       01  WSV-DIAS-MES    PIC 9(2)    VALUE ZEROES.
+       01  WSV-COCIENTE    PIC 9(4)    VALUE ZEROES.
+       01  WSV-RESTO-4     PIC 9(2)    VALUE ZEROES.
+       01  WSV-RESTO-100   PIC 9(2)    VALUE ZEROES.
+       01  WSV-RESTO-400   PIC 9(3)    VALUE ZEROES.
+
+       77  WSS-BISIESTO    PIC X       VALUE "N".
+           88 ANIO-ES-BISIESTO         VALUE "S".
+           88 ANIO-NO-BISIESTO         VALUE "N".
+
        01  WSV-Fecha.
            02 Dia          PIC 9(2)    VALUE ZEROES.
            02 Mes          PIC 9(2)    VALUE ZEROES.
@@ -41,24 +53,8 @@
            88 ANIO-INIC                VALUE "IN".
            88 ANIO-OK                  VALUE "OK".
 
-      *WSC --> Para constantes
-       01  WSC-MES.
-           02 FILLER PIC x(10) VALUE "Enero     ".
-           02 FILLER PIC x(10) VALUE "Febrero   ".
-           02 FILLER PIC x(10) VALUE "Marzo     ".
-           02 FILLER PIC x(10) VALUE "Abril     ".
-           02 FILLER PIC x(10) VALUE "Mayo      ".
-           02 FILLER PIC x(10) VALUE "Junio     ".
-           02 FILLER PIC x(10) VALUE "Julio     ".
-           02 FILLER PIC x(10) VALUE "Agosto    ".
-           02 FILLER PIC x(10) VALUE "Septiembre".
-           02 FILLER PIC x(10) VALUE "Octubre   ".
-           02 FILLER PIC x(10) VALUE "Noviembre ".
-           02 FILLER PIC x(10) VALUE "Diciembre ".
-       
-      *WST --> Para las tablas
-       01  WST-MESES-TAB REDEFINES WSC-MES.
-           02 WST-MES PIC X(10) OCCURS 12.
+      *WSC --> Para el pedido a RLEEMES
+           COPY TAB-MES.
       *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROCEDURE DIVISION.
@@ -97,13 +93,51 @@
            PERFORM 0000033-VALIDAR-ANIO.
 
        0000031-VALIDAR-DIA.
-           IF Dia >= 1 AND Dia <= 31
+           IF Mes >= 1 AND Mes <= 12
+               PERFORM 0000034-OBTENER-DIAS-MES
+           ELSE
+               MOVE 31 TO WSV-DIAS-MES
+           END-IF
+           IF Dia >= 1 AND Dia <= WSV-DIAS-MES
                SET DIA-OK TO TRUE
            ELSE
                SET DIA-INIC TO TRUE
                DISPLAY "Día incorrecto"
            END-IF.
 
+      *Cantidad real de dias del mes en curso: 30 para los meses
+      *cortos, 31 para el resto, y en febrero 28 o 29 segun
+      *0000035-DETERMINAR-BISIESTO.
+       0000034-OBTENER-DIAS-MES.
+           EVALUATE Mes
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WSV-DIAS-MES
+               WHEN 2
+                   PERFORM 0000035-DETERMINAR-BISIESTO
+                   IF ANIO-ES-BISIESTO
+                       MOVE 29 TO WSV-DIAS-MES
+                   ELSE
+                       MOVE 28 TO WSV-DIAS-MES
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WSV-DIAS-MES
+           END-EVALUATE.
+
+      *Anio bisiesto: divisible por 4, salvo los siglos que no son
+      *divisibles por 400 (1900 no es bisiesto, 2000 si lo es).
+       0000035-DETERMINAR-BISIESTO.
+           DIVIDE Anio BY 4 GIVING WSV-COCIENTE REMAINDER WSV-RESTO-4
+           DIVIDE Anio BY 100 GIVING WSV-COCIENTE
+               REMAINDER WSV-RESTO-100
+           DIVIDE Anio BY 400 GIVING WSV-COCIENTE
+               REMAINDER WSV-RESTO-400
+           IF (WSV-RESTO-4 = 0) AND
+                   ((WSV-RESTO-100 NOT = 0) OR (WSV-RESTO-400 = 0))
+               SET ANIO-ES-BISIESTO TO TRUE
+           ELSE
+               SET ANIO-NO-BISIESTO TO TRUE
+           END-IF.
+
        0000032-VALIDAR-MES.
            IF Mes >= 1 AND Mes <= 12
                SET MES-OK TO TRUE
@@ -121,10 +155,13 @@
            END-IF.
 
        000004-MUESTRA-FECHA.
+           SET WST-MES-MODO-A-NOMBRE TO TRUE
+           MOVE Mes TO WST-MES-NUMERO
+           CALL "RLEEMES" USING WST-MES-PEDIDO
            DISPLAY " "
            DISPLAY "La fecha es: "WSV-Fecha
            DISPLAY "La fecha es: "Dia"/"Mes"/"Anio
-           DISPLAY "La fecha es: "Dia" de "WST-MES(Mes)" de "Anio.
+           DISPLAY "La fecha es: "Dia" de "WST-MES-NOMBRE" de "Anio.
                
        000005-FIN-DEL-PROGRAMA.
            DISPLAY " "
