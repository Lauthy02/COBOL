@@ -23,69 +23,168 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ENTRADA-CUENTAS ASSIGN TO "CUENTAS.TXT"
+      *Nombres de estos cinco archivos se piden por consola en
+      *00001-Inicio-programa (WS-NOMBRE-CUENTAS y compania), para
+      *poder procesar otro CUENTAS/SERVICIOS sin recompilar.
+           SELECT ENTRADA-CUENTAS ASSIGN DYNAMIC WS-NOMBRE-CUENTAS
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS FS-ENTRADA-CUENTAS.
 
-           SELECT ENTRADA-SERVICIOS ASSIGN TO "SERVICIOS.TXT"
+           SELECT ENTRADA-SERVICIOS ASSIGN DYNAMIC WS-NOMBRE-SERVICIOS
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS FS-ENTRADA-SERVICIOS.
 
-           SELECT SALIDA-RECHAZOS ASSIGN TO "RECHAZOS.TXT"
+           SELECT SALIDA-RECHAZOS ASSIGN DYNAMIC WS-NOMBRE-RECHAZOS
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS FS-SALIDA-RECHAZOS.
 
-           SELECT SALIDA-INCIDENCIAS ASSIGN TO "INCIDENCIAS.TXT"
+           SELECT SALIDA-INCIDENCIAS
+           ASSIGN DYNAMIC WS-NOMBRE-INCIDENCIAS
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS FS-SALIDA-INCIDENCIAS.
 
-           SELECT SALIDA-CUEN-ACT ASSIGN TO "CUEN_ACT.TXT"
+           SELECT SALIDA-CUEN-ACT ASSIGN DYNAMIC WS-NOMBRE-CUEN-ACT
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS FS-SALIDA-CUEN-ACT.
+
+           SELECT ARCH-CHECKPOINT ASSIGN TO "CHECKPOINT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-CHECKPOINT.
+
+           SELECT ARCH-HIST-RECHAZOS ASSIGN TO "HIST_RECHAZOS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-HIST-RECHAZOS.
+      *Archivo generico usado para copiar, linea por linea, cada
+      *entrada/salida de la corrida hacia su backup con fecha.
+           SELECT ARCH-ORIGEN ASSIGN DYNAMIC WS-NOMBRE-ORIGEN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-ARCH-ORIGEN.
+
+           SELECT ARCH-DESTINO ASSIGN DYNAMIC WS-NOMBRE-DESTINO
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-ARCH-DESTINO.
+      *Log de auditoria compartido con PGENMAT, PGENPAIS y RGENMATE.
+           SELECT ARCH-ANULADO-LOG ASSIGN TO "ANULADO.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-ANULADO-LOG.
       *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        DATA DIVISION.
       *-----------------------
        FILE SECTION.
       *Archivo CUENTAS
-      *Nro. Cliente | Nombre Cliente | Saldo Cuenta
+      *Nro. Cliente | Nombre Cliente | Saldo Cuenta | Limite sobregiro
+      *| Moneda de la cuenta (ARS, USD, etc.) | Estado civil del
+      *titular (C=Casado, S=Soltero, V=Viudo, D=Divorciado)
            FD ENTRADA-CUENTAS.
                01 REGISTRO-ENTRADA-CUENTAS.
-                   02 NRO-CLIE-CUEN            PIC 9(02).
+                   02 NRO-CLIE-CUEN            PIC 9(03).
                    02 NOMBRE-CLIE-CUEN         PIC X(10).
-                   02 SALDO-CLIE-CUEN          PIC 999V99.
+                   02 SALDO-CLIE-CUEN          PIC S999V99.
+                   02 LIMITE-SOBREGIRO-CUEN    PIC 999V99.
+                   02 MONEDA-CUEN              PIC X(03).
+                   02 ESTADO-CIVIL-CUEN        PIC X(01).
+                       88 CASADO-CUEN              VALUE "C".
+                       88 SOLTERO-CUEN             VALUE "S".
+                       88 VIUDO-CUEN               VALUE "V".
+                       88 DIVORCIADO-CUEN          VALUE "D".
       *
       *Archivo SERVICIOS
-      *Nro. Cliente | Cod Servicio | Monto
+      *Nro. Cliente | Cod Servicio | Monto | Moneda del servicio
            FD ENTRADA-SERVICIOS.
                01 REGISTRO-ENTRADA-SERVICIOS.
-                   02 NRO-CLIE-SERV            PIC 9(02).
+                   02 NRO-CLIE-SERV            PIC 9(03).
                    02 COD-SERV                 PIC X(03).
                    02 MONTO                    PIC 999V99.
+                   02 MONEDA-SERV              PIC X(03).
       *
       *Archivo RECHAZOS
       *Nro. Cliente | Nombre | Saldo actual de la cuenta | Imp. Deuda.
            FD SALIDA-RECHAZOS.
                01 REGISTRO-SALIDA-RECHAZOS.
-                   02 NRO-CLIE-RECH            PIC 9(02).
+                   02 NRO-CLIE-RECH            PIC 9(03).
                    02 NOMBRE-CLIE-RECH         PIC X(10).
-                   02 SALDO-CLIE-RECH          PIC 999V99.
+                   02 SALDO-CLIE-RECH          PIC S999V99.
                    02 DEUDA-CLIE-RECH          PIC 999V99.
+                   02 MONEDA-RECH              PIC X(03).
+                   02 CANT-SERV-RECH           PIC 9(02).
+                   02 DETALLE-SERV-RECH        PIC X(03)
+                       OCCURS 20 TIMES.
+                   02 ESTADO-CIVIL-RECH        PIC X(01).
+      *Registro de control al final de RECHAZOS.TXT, para poder
+      *reconciliar sin contar/sumar el archivo a mano.
+               01 REGISTRO-TRAILER-RECHAZOS.
+                   02 TRAILER-TAG-RECH         PIC X(07).
+                   02 TRAILER-CANT-RECH        PIC 9(05).
+                   02 TRAILER-MONTO-RECH       PIC 9(07)V99.
       *
       *Archivo INCIDENCIAS
       *Nro. Cliente | Tabla Ausencia.
            FD SALIDA-INCIDENCIAS.
                01 REGISTRO-SALIDA-INCIDENCIAS.
-                   02 NRO-CLIE-INCI            PIC 9(02).
+                   02 NRO-CLIE-INCI            PIC 9(03).
                    02 NOMBRE-TABLA-INCI        PIC X(10).
+      *Contexto del registro huerfano, segun de cual de los dos
+      *archivos vino: CUENTAS llena NOMBRE/SALDO, SERVICIOS llena
+      *COD-SERV/MONTO; el otro par queda en blanco/cero.
+                   02 NOMBRE-CLIE-INCI         PIC X(10).
+                   02 SALDO-CLIE-INCI          PIC S999V99.
+                   02 COD-SERV-INCI            PIC X(03).
+                   02 MONTO-INCI               PIC 999V99.
+      *Registro de control al final de INCIDENCIAS.TXT, para poder
+      *reconciliar sin contar/sumar el archivo a mano.
+               01 REGISTRO-TRAILER-INCIDENCIAS.
+                   02 TRAILER-TAG-INCI         PIC X(07).
+                   02 TRAILER-CANT-INCI        PIC 9(05).
+                   02 TRAILER-MONTO-INCI       PIC S9(07)V99.
       *
       *Archivo CUENTAS actualizado (donde hago el apareo).
       *Nro. Cliente | Nombre Cliente | Saldo Cuenta Actualizado
            FD SALIDA-CUEN-ACT.
                01 REGISTRO-SALIDA-CUEN-ACT.
-                   02 NRO-CLIE-CUEN-ACT        PIC 9(02).
+                   02 NRO-CLIE-CUEN-ACT        PIC 9(03).
                    02 NOMBRE-CLIE-CUEN-ACT     PIC X(10).
-                   02 SALDO-CLIE-CUEN-ACT      PIC 999V99.
+                   02 SALDO-CLIE-CUEN-ACT      PIC S999V99.
+                   02 OVERDRAWN-CUEN-ACT       PIC X(01).
+                       88 SI-SOBREGIRADO           VALUE "S".
+                       88 NO-SOBREGIRADO           VALUE "N".
+                   02 MONEDA-CUEN-ACT          PIC X(03).
+                   02 CANT-SERV-CUEN-ACT       PIC 9(02).
+                   02 DETALLE-SERV-CUEN-ACT    PIC X(03)
+                       OCCURS 20 TIMES.
+                   02 ESTADO-CIVIL-CUEN-ACT    PIC X(01).
+      *Registro de control al final de CUEN_ACT.TXT, para poder
+      *reconciliar sin contar/sumar el archivo a mano.
+               01 REGISTRO-TRAILER-CUEN-ACT.
+                   02 TRAILER-TAG-CUEN-ACT     PIC X(07).
+                   02 TRAILER-CANT-CUEN-ACT    PIC 9(05).
+                   02 TRAILER-MONTO-CUEN-ACT   PIC S9(07)V99.
+      *
+      *Archivo CHECKPOINT
+      *Ultimo Nro. Cliente de CUENTAS procesado con exito.
+           FD ARCH-CHECKPOINT.
+               01 REGISTRO-CHECKPOINT.
+                   02 CKPT-NRO-CLIE            PIC 9(03).
+      *
+      *Archivo HIST-RECHAZOS
+      *Historial persistente de cuantas veces rechazo cada cliente,
+      *corrida tras corrida (no se trunca: se relee y se regraba).
+           FD ARCH-HIST-RECHAZOS.
+               01 REGISTRO-HIST-RECHAZOS.
+                   02 HIST-NRO-CLIE            PIC 9(03).
+                   02 HIST-CANT-RECHAZOS       PIC 9(03).
+      *
+      *Archivos genericos de backup (copia linea por linea, sin
+      *importar la estructura del registro de origen).
+           FD ARCH-ORIGEN.
+               01 LINEA-ORIGEN                 PIC X(80).
+
+           FD ARCH-DESTINO.
+               01 LINEA-DESTINO                PIC X(80).
+      *
+      *Archivo ANULADO.LOG (compartido)
+           FD ARCH-ANULADO-LOG.
+               COPY LOG-ANULADO.
       *-----------------------
        WORKING-STORAGE SECTION.
       *Variables del file status
@@ -94,10 +193,21 @@
            01 FS-SALIDA-RECHAZOS               PIC X(02) VALUE ZEROES.
            01 FS-SALIDA-INCIDENCIAS            PIC X(02) VALUE ZEROES.
            01 FS-SALIDA-CUEN-ACT               PIC X(02) VALUE ZEROES.
+           01 FS-CHECKPOINT                    PIC X(02) VALUE ZEROES.
+           01 FS-HIST-RECHAZOS                 PIC X(02) VALUE ZEROES.
+           01 FS-ANULADO-LOG                   PIC X(02) VALUE ZEROES.
       *
       *Variables auxiliares.
            01 DEUDA-AC                         PIC 999V99.
-           01 NEW-SALDO                        PIC 999V99.
+           01 NEW-SALDO                        PIC S999V99.
+           01 LIMITE-DISPONIBLE                PIC S999V99.
+           01 IDX-SERV                         PIC 9(02).
+      *Servicios que se van acumulando para el cliente en curso, hasta
+      *que 00000-A termina de aparear y decide aceptar o rechazar.
+           01 DETALLE-SERVICIOS.
+               02 CANT-SERV-DET                PIC 9(02) VALUE ZERO.
+               02 COD-SERV-DET                 PIC X(03)
+                   OCCURS 20 TIMES.
 
            01 ANULADO.
                02 ANULADO-OBJETO               PIC X(15).
@@ -106,7 +216,67 @@
       *Flags
            77 FLAG-CUENTAS                     PIC 9(01).
                88 FLAG-CUENTAS-NEW             VALUE 0.
-               88 FLAG-CUENTAS-OLD             VALUE 1. 
+               88 FLAG-CUENTAS-OLD             VALUE 1.
+      *Informe de control de fin de corrida: cuanto se escribio en
+      *cada uno de los 3 archivos de salida.
+           01 CONTROL-INFORME.
+               02 CTRL-CANT-RECHAZOS           PIC 9(05) VALUE ZERO.
+               02 CTRL-MONTO-RECHAZOS          PIC 9(07)V99 VALUE ZERO.
+               02 CTRL-CANT-INCIDENCIAS        PIC 9(05) VALUE ZERO.
+               02 CTRL-MONTO-INCIDENCIAS       PIC S9(07)V99 VALUE ZERO.
+               02 CTRL-CANT-CUEN-ACT           PIC 9(05) VALUE ZERO.
+               02 CTRL-MONTO-CUEN-ACT          PIC S9(07)V99 VALUE ZERO.
+      *Modo de cobranza cuando la deuda supera el saldo: TOTAL rechaza
+      *toda la deuda (comportamiento de siempre), PARCIAL debita lo
+      *que el cliente tiene y rechaza solo el faltante.
+           01 MODO-COBRANZA                    PIC X(01) VALUE "T".
+               88 MODO-COBRO-TOTAL             VALUE "T".
+               88 MODO-COBRO-PARCIAL           VALUE "P".
+           01 FALTANTE                         PIC 999V99.
+      *Tolerancia de aprobacion: un faltante de redondeo por debajo de
+      *este importe se acepta igual en lugar de ir a RECHAZOS.TXT.
+           01 TOLERANCIA-APROBACION            PIC 9(03)V99 VALUE ZERO.
+      *Modo de arranque: NORMAL arranca CUENTAS/SERVICIOS desde el
+      *primer registro, REINICIO salta los clientes ya procesados
+      *segun el ultimo CHECKPOINT.TXT grabado.
+           01 MODO-ARRANQUE                    PIC X(01) VALUE "N".
+               88 MODO-ARRANQUE-NORMAL         VALUE "N".
+               88 MODO-ARRANQUE-REINICIO       VALUE "R".
+           01 CKPT-ULTIMO-PROCESADO            PIC 9(03) VALUE ZERO.
+      *Historial de rechazos cargado en memoria al empezar la corrida,
+      *actualizado a medida que se rechaza, y regrabado entero al final.
+           01 WST-HIST-RECHAZOS.
+               02 WST-HIST-DET              OCCURS 200 TIMES.
+                   03 WST-HIST-NRO-CLIE     PIC 9(03).
+                   03 WST-HIST-CANT         PIC 9(03).
+           01 HIST-CANT-CARGADOS               PIC 9(03) VALUE ZERO.
+           01 IDX-HIST                         PIC 9(03).
+           77 HIST-ENCONTRADO                  PIC X(01).
+               88 HIST-SI-ENCONTRADO           VALUE "S".
+               88 HIST-NO-ENCONTRADO           VALUE "N".
+      *Claves previas usadas por la pasada de validacion de orden, para
+      *confirmar que CUENTAS.TXT/SERVICIOS.TXT vienen ascendentes y sin
+      *numero de cliente repetido antes de que arranque el apareo.
+           01 VALID-PREV-CUEN                  PIC 9(03) VALUE ZERO.
+           01 VALID-PREV-SERV                  PIC 9(03) VALUE ZERO.
+      *Backup con fecha de las entradas y salidas de la corrida.
+           01 FS-ARCH-ORIGEN                   PIC X(02) VALUE ZEROES.
+           01 FS-ARCH-DESTINO                  PIC X(02) VALUE ZEROES.
+           01 WS-NOMBRE-ORIGEN                 PIC X(40).
+           01 WS-NOMBRE-DESTINO                PIC X(40).
+           01 WS-FECHA-CORRIDA                 PIC 9(08).
+      *Nombres de archivo pedidos por consola, para poder procesar
+      *otro mes sin recompilar el programa.
+           01 WS-NOMBRE-CUENTAS                PIC X(40)
+                                                VALUE "CUENTAS.TXT".
+           01 WS-NOMBRE-SERVICIOS              PIC X(40)
+                                                VALUE "SERVICIOS.TXT".
+           01 WS-NOMBRE-RECHAZOS               PIC X(40)
+                                                VALUE "RECHAZOS.TXT".
+           01 WS-NOMBRE-INCIDENCIAS            PIC X(40)
+                                                VALUE "INCIDENCIAS.TXT".
+           01 WS-NOMBRE-CUEN-ACT               PIC X(40)
+                                                VALUE "CUEN_ACT.TXT".
 
       *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -122,6 +292,29 @@
        00001-Inicio-programa.
            DISPLAY "----- El programa inicio ----".
            DISPLAY " "
+           DISPLAY "Modo de cobranza: (T) Total  (P) Parcial: "
+           ACCEPT MODO-COBRANZA
+           DISPLAY "Modo de arranque: (N) Normal  (R) Reinicio: "
+           ACCEPT MODO-ARRANQUE
+           DISPLAY "Tolerancia de aprobacion (000.00 si no quiere): "
+           ACCEPT TOLERANCIA-APROBACION
+           DISPLAY "Archivo de cuentas de entrada "
+                   "(CUENTAS.TXT si no quiere): "
+           ACCEPT WS-NOMBRE-CUENTAS
+           DISPLAY "Archivo de servicios de entrada "
+                   "(SERVICIOS.TXT si no quiere): "
+           ACCEPT WS-NOMBRE-SERVICIOS
+           DISPLAY "Archivo de rechazos de salida "
+                   "(RECHAZOS.TXT si no quiere): "
+           ACCEPT WS-NOMBRE-RECHAZOS
+           DISPLAY "Archivo de incidencias de salida "
+                   "(INCIDENCIAS.TXT si no quiere): "
+           ACCEPT WS-NOMBRE-INCIDENCIAS
+           DISPLAY "Archivo de cuentas actualizadas de salida "
+                   "(CUEN_ACT.TXT si no quiere): "
+           ACCEPT WS-NOMBRE-CUEN-ACT
+           PERFORM 00008-Archivar-entradas-y-salidas
+           PERFORM 00004-Validar-orden-entrada
            PERFORM 00005-Abrir-archivos
            PERFORM 00006-Leer-cuentas
                IF FS-ENTRADA-CUENTAS = "10"
@@ -136,7 +329,194 @@
                    MOVE FS-ENTRADA-SERVICIOS TO ANULADO-CODIGO
                    MOVE "ENTRADA-SERVICIOS" TO ANULADO-OBJETO
                    PERFORM 00010-Mostrar-anulado
-               END-IF.
+               END-IF
+           IF MODO-ARRANQUE-REINICIO
+               PERFORM 00002-Restaurar-checkpoint
+           END-IF
+           PERFORM 00003-Cargar-historial-rechazos.
+      *Si es un reinicio, lee el ultimo cliente procesado con exito
+      *del CHECKPOINT.TXT de la corrida anterior y salta CUENTAS y
+      *SERVICIOS hasta ese punto, para no reprocesar lo que ya se
+      *habia grabado.
+       00002-Restaurar-checkpoint.
+           OPEN INPUT ARCH-CHECKPOINT
+           IF FS-CHECKPOINT NOT = "00"
+               DISPLAY "**** No hay checkpoint previo, arranco desde "
+                       "el inicio del archivo"
+           ELSE
+               READ ARCH-CHECKPOINT
+               IF FS-CHECKPOINT = "00"
+                   MOVE CKPT-NRO-CLIE TO CKPT-ULTIMO-PROCESADO
+                   DISPLAY "Reiniciando despues del cliente "
+                           CKPT-ULTIMO-PROCESADO
+               END-IF
+               CLOSE ARCH-CHECKPOINT
+           END-IF
+           PERFORM 00006-Leer-cuentas
+               UNTIL (FS-ENTRADA-CUENTAS = "10")
+               OR (NRO-CLIE-CUEN > CKPT-ULTIMO-PROCESADO)
+           PERFORM 00007-Leer-servicios
+               UNTIL (FS-ENTRADA-SERVICIOS = "10")
+               OR (NRO-CLIE-SERV > CKPT-ULTIMO-PROCESADO)
+           .
+      *Guarda una copia con la fecha de corrida de cada entrada y de
+      *la salida que quedo de la corrida anterior, antes de que
+      *00005-Abrir-archivos pise RECHAZOS/INCIDENCIAS/CUEN_ACT con un
+      *OPEN OUTPUT, para tener rastro de que proceso cada dia.
+       00008-Archivar-entradas-y-salidas.
+           ACCEPT WS-FECHA-CORRIDA FROM DATE YYYYMMDD
+           MOVE WS-NOMBRE-CUENTAS TO WS-NOMBRE-ORIGEN
+           STRING "CUENTAS." DELIMITED BY SIZE
+                  WS-FECHA-CORRIDA DELIMITED BY SIZE
+                  ".TXT" DELIMITED BY SIZE
+                  INTO WS-NOMBRE-DESTINO
+           PERFORM 00008-Archivar-un-archivo
+
+           MOVE WS-NOMBRE-SERVICIOS TO WS-NOMBRE-ORIGEN
+           STRING "SERVICIOS." DELIMITED BY SIZE
+                  WS-FECHA-CORRIDA DELIMITED BY SIZE
+                  ".TXT" DELIMITED BY SIZE
+                  INTO WS-NOMBRE-DESTINO
+           PERFORM 00008-Archivar-un-archivo
+
+           MOVE WS-NOMBRE-RECHAZOS TO WS-NOMBRE-ORIGEN
+           STRING "RECHAZOS." DELIMITED BY SIZE
+                  WS-FECHA-CORRIDA DELIMITED BY SIZE
+                  ".TXT" DELIMITED BY SIZE
+                  INTO WS-NOMBRE-DESTINO
+           PERFORM 00008-Archivar-un-archivo
+
+           MOVE WS-NOMBRE-INCIDENCIAS TO WS-NOMBRE-ORIGEN
+           STRING "INCIDENCIAS." DELIMITED BY SIZE
+                  WS-FECHA-CORRIDA DELIMITED BY SIZE
+                  ".TXT" DELIMITED BY SIZE
+                  INTO WS-NOMBRE-DESTINO
+           PERFORM 00008-Archivar-un-archivo
+
+           MOVE WS-NOMBRE-CUEN-ACT TO WS-NOMBRE-ORIGEN
+           STRING "CUEN_ACT." DELIMITED BY SIZE
+                  WS-FECHA-CORRIDA DELIMITED BY SIZE
+                  ".TXT" DELIMITED BY SIZE
+                  INTO WS-NOMBRE-DESTINO
+           PERFORM 00008-Archivar-un-archivo
+           .
+      *Copia WS-NOMBRE-ORIGEN entero, linea por linea, hacia
+      *WS-NOMBRE-DESTINO. Si el origen todavia no existe (primera
+      *corrida del dia) no hay nada que archivar y sigue de largo.
+       00008-Archivar-un-archivo.
+           OPEN INPUT ARCH-ORIGEN
+           IF FS-ARCH-ORIGEN NOT = "00"
+               DISPLAY "**** No existe " WS-NOMBRE-ORIGEN
+                       ", no se archiva"
+           ELSE
+               OPEN OUTPUT ARCH-DESTINO
+               PERFORM 00008-Leer-origen
+               PERFORM 00008-Copiar-linea UNTIL FS-ARCH-ORIGEN = "10"
+               CLOSE ARCH-DESTINO
+               CLOSE ARCH-ORIGEN
+               DISPLAY "Archivado " WS-NOMBRE-ORIGEN " en "
+                       WS-NOMBRE-DESTINO
+           END-IF
+           .
+       00008-Leer-origen.
+           READ ARCH-ORIGEN
+           .
+       00008-Copiar-linea.
+           MOVE LINEA-ORIGEN TO LINEA-DESTINO
+           WRITE LINEA-DESTINO
+           PERFORM 00008-Leer-origen
+           .
+      *Confirma que CUENTAS.TXT y SERVICIOS.TXT vengan ordenados en
+      *forma ascendente por numero de cliente y sin claves repetidas,
+      *ya que 00000-A/00000-B asumen ese orden para poder aparear.
+      *Usa su propia OPEN/CLOSE, independiente de los que usa el
+      *apareo, asi que 00005-Abrir-archivos despues vuelve a leer
+      *ambos archivos desde el principio.
+       00004-Validar-orden-entrada.
+           PERFORM 00004-Validar-cuentas
+           PERFORM 00004-Validar-servicios
+           .
+       00004-Validar-cuentas.
+           MOVE 0 TO VALID-PREV-CUEN
+           OPEN INPUT ENTRADA-CUENTAS
+           IF FS-ENTRADA-CUENTAS NOT = "00"
+               MOVE "Error al abrir archivo" TO ANULADO-DESCRIPCION
+               MOVE FS-ENTRADA-CUENTAS TO ANULADO-CODIGO
+               MOVE "ENTRADA-CUENTAS"  TO ANULADO-OBJETO
+               PERFORM 00010-Mostrar-anulado
+           END-IF
+           PERFORM 00004-Leer-valida-cuenta
+           PERFORM 00004-Comparar-cuenta UNTIL FS-ENTRADA-CUENTAS = "10"
+           CLOSE ENTRADA-CUENTAS
+           .
+       00004-Leer-valida-cuenta.
+           READ ENTRADA-CUENTAS
+           .
+       00004-Comparar-cuenta.
+           IF NRO-CLIE-CUEN <= VALID-PREV-CUEN
+               MOVE "CUENTAS.TXT no viene ordenado o tiene clientes"
+                   TO ANULADO-DESCRIPCION
+               MOVE NRO-CLIE-CUEN TO ANULADO-CODIGO
+               MOVE "ENTRADA-CUENTAS" TO ANULADO-OBJETO
+               PERFORM 00010-Mostrar-anulado
+           END-IF
+           MOVE NRO-CLIE-CUEN TO VALID-PREV-CUEN
+           PERFORM 00004-Leer-valida-cuenta
+           .
+       00004-Validar-servicios.
+           MOVE 0 TO VALID-PREV-SERV
+           OPEN INPUT ENTRADA-SERVICIOS
+           IF FS-ENTRADA-SERVICIOS NOT = "00"
+               MOVE "Error al abrir archivo" TO ANULADO-DESCRIPCION
+               MOVE FS-ENTRADA-SERVICIOS TO ANULADO-CODIGO
+               MOVE "ENTRADA-SERVICIOS"  TO ANULADO-OBJETO
+               PERFORM 00010-Mostrar-anulado
+           END-IF
+           PERFORM 00004-Leer-valida-servicio
+           PERFORM 00004-Comparar-servicio
+               UNTIL FS-ENTRADA-SERVICIOS = "10"
+           CLOSE ENTRADA-SERVICIOS
+           .
+       00004-Leer-valida-servicio.
+           READ ENTRADA-SERVICIOS
+           .
+       00004-Comparar-servicio.
+           IF NRO-CLIE-SERV < VALID-PREV-SERV
+               MOVE "SERVICIOS.TXT no viene ordenado por cliente"
+                   TO ANULADO-DESCRIPCION
+               MOVE NRO-CLIE-SERV TO ANULADO-CODIGO
+               MOVE "ENTRADA-SERVICIOS" TO ANULADO-OBJETO
+               PERFORM 00010-Mostrar-anulado
+           END-IF
+           MOVE NRO-CLIE-SERV TO VALID-PREV-SERV
+           PERFORM 00004-Leer-valida-servicio
+           .
+      *Carga en WST-HIST-RECHAZOS lo que haya quedado grabado en
+      *HIST_RECHAZOS.TXT de corridas anteriores, para poder seguir
+      *acumulando la cantidad de rechazos por cliente entre corridas.
+       00003-Cargar-historial-rechazos.
+           MOVE 0 TO HIST-CANT-CARGADOS
+           OPEN INPUT ARCH-HIST-RECHAZOS
+           IF FS-HIST-RECHAZOS NOT = "00"
+               DISPLAY "**** No hay historial de rechazos previo"
+           ELSE
+               PERFORM 00004-Leer-historial
+               PERFORM 00004-Acumular-historial
+                   UNTIL (FS-HIST-RECHAZOS = "10")
+                   OR (HIST-CANT-CARGADOS > 200)
+               CLOSE ARCH-HIST-RECHAZOS
+           END-IF
+           .
+       00004-Leer-historial.
+           READ ARCH-HIST-RECHAZOS
+           .
+       00004-Acumular-historial.
+           ADD 1 TO HIST-CANT-CARGADOS
+           MOVE HIST-NRO-CLIE TO WST-HIST-NRO-CLIE(HIST-CANT-CARGADOS)
+           MOVE HIST-CANT-RECHAZOS
+               TO WST-HIST-CANT(HIST-CANT-CARGADOS)
+           PERFORM 00004-Leer-historial
+           .
       *************************** Apareo *******************************
        00050-Apareo.
            DISPLAY "Entre al 00050-Apareo"
@@ -151,6 +531,8 @@
 
        00000-A.
            DISPLAY "Entre al 00000-A"
+           MOVE 0 TO DEUDA-AC
+           MOVE 0 TO CANT-SERV-DET
       *    Repetir 00000-B hasta EOF o nro-cuen < nro-serv
            PERFORM 00000-B UNTIL (FS-ENTRADA-SERVICIOS = "10")
                    OR (NRO-CLIE-CUEN < NRO-CLIE-SERV).
@@ -161,33 +543,36 @@
                INITIALIZE REGISTRO-SALIDA-INCIDENCIAS
                MOVE NRO-CLIE-CUEN TO NRO-CLIE-INCI
                MOVE "CUENTAS   " TO NOMBRE-TABLA-INCI
-               PERFORM 00060-Escribir-salida-inci 
+               MOVE NOMBRE-CLIE-CUEN TO NOMBRE-CLIE-INCI
+               MOVE SALDO-CLIE-CUEN TO SALDO-CLIE-INCI
+               PERFORM 00060-Escribir-salida-inci
+           ELSE
+               PERFORM 00063-Decidir-cuenta
            END-IF
+           PERFORM 00069-Grabar-checkpoint
            PERFORM 00006-Leer-cuentas.
 
        00000-B.
            DISPLAY "Entre al 00000-B"
            IF (NRO-CLIE-CUEN = NRO-CLIE-SERV)
-               DISPLAY "Aca apareo registros"
-               COMPUTE DEUDA-AC = DEUDA-AC + MONTO
-               IF (DEUDA-AC <= SALDO-CLIE-CUEN)
-                   COMPUTE NEW-SALDO = SALDO-CLIE-CUEN - DEUDA-AC
-                   INITIALIZE REGISTRO-SALIDA-CUEN-ACT
-                   MOVE NRO-CLIE-CUEN TO NRO-CLIE-CUEN-ACT
-                   MOVE NOMBRE-CLIE-CUEN TO NOMBRE-CLIE-CUEN-ACT
-                   MOVE NEW-SALDO TO SALDO-CLIE-CUEN-ACT
-                   PERFORM 00061-Escribir-salida-cuen-act
-                   MOVE 0 TO DEUDA-AC
+               IF MONEDA-SERV = MONEDA-CUEN
+                   DISPLAY "Aca apareo registros"
+                   COMPUTE DEUDA-AC = DEUDA-AC + MONTO
+                   PERFORM 00064-Acumular-detalle-servicio
+                   SET FLAG-CUENTAS-OLD TO TRUE
                ELSE
-                   INITIALIZE REGISTRO-SALIDA-RECHAZOS
-                   MOVE NRO-CLIE-CUEN TO NRO-CLIE-RECH
-                   MOVE NOMBRE-CLIE-CUEN TO NOMBRE-CLIE-RECH
-                   MOVE SALDO-CLIE-CUEN TO SALDO-CLIE-RECH
-                   MOVE DEUDA-AC TO DEUDA-CLIE-RECH
-                   PERFORM 00062-Escribir-salida-rechazos
-                   MOVE 0 TO DEUDA-AC
+      *            No convertimos ni mezclamos monedas distintas en
+      *            una misma DEUDA-AC: el servicio queda como
+      *            incidencia para que lo revisen a mano.
+                   DISPLAY "************ Servicio en moneda distinta "
+                           "a la de la cuenta"
+                   INITIALIZE REGISTRO-SALIDA-INCIDENCIAS
+                   MOVE NRO-CLIE-SERV TO NRO-CLIE-INCI
+                   MOVE "MONEDA    " TO NOMBRE-TABLA-INCI
+                   MOVE COD-SERV TO COD-SERV-INCI
+                   MOVE MONTO TO MONTO-INCI
+                   PERFORM 00060-Escribir-salida-inci
                END-IF
-               SET FLAG-CUENTAS-OLD TO TRUE
            ELSE
       *        Aca entra cuando nro-cuen > nro-serv
                DISPLAY "************ Servicios que no esta en cuentas"
@@ -195,10 +580,120 @@
                INITIALIZE REGISTRO-SALIDA-INCIDENCIAS
                MOVE NRO-CLIE-SERV TO NRO-CLIE-INCI
                MOVE "SERVICIOS " TO NOMBRE-TABLA-INCI
-               PERFORM 00060-Escribir-salida-inci 
+               MOVE COD-SERV TO COD-SERV-INCI
+               MOVE MONTO TO MONTO-INCI
+               PERFORM 00060-Escribir-salida-inci
            END-IF
            PERFORM 00007-Leer-servicios.
-       
+      *Guarda el COD-SERV de cada linea de servicio que se va apareando
+      *con la cuenta en curso, para que la salida (cuen-act o rechazos)
+      *pueda mostrar que servicios puntuales formaron la deuda total.
+       00064-Acumular-detalle-servicio.
+           IF CANT-SERV-DET < 20
+               ADD 1 TO CANT-SERV-DET
+               MOVE COD-SERV TO COD-SERV-DET(CANT-SERV-DET)
+           ELSE
+               DISPLAY "**** COD-SERV-DET lleno (20 items), no se "
+                       "pudo agregar el servicio " COD-SERV
+                       " del cliente " NRO-CLIE-CUEN
+           END-IF
+           .
+      *Una vez que se termino de aparear todos los servicios del
+      *cliente en curso, decide si la deuda total entra en el saldo
+      *(se acredita en CUEN-ACT) o se rechaza, llevando el detalle de
+      *servicios acumulado a cualquiera de los dos archivos de salida.
+       00063-Decidir-cuenta.
+           COMPUTE LIMITE-DISPONIBLE =
+                   SALDO-CLIE-CUEN + LIMITE-SOBREGIRO-CUEN
+           IF (DEUDA-AC <= LIMITE-DISPONIBLE + TOLERANCIA-APROBACION)
+               COMPUTE NEW-SALDO = SALDO-CLIE-CUEN - DEUDA-AC
+               PERFORM 00068-Escribir-cuen-act-con-saldo
+           ELSE
+               IF MODO-COBRO-PARCIAL
+                   COMPUTE NEW-SALDO =
+                           SALDO-CLIE-CUEN - LIMITE-DISPONIBLE
+                   PERFORM 00068-Escribir-cuen-act-con-saldo
+               END-IF
+               COMPUTE FALTANTE = DEUDA-AC - LIMITE-DISPONIBLE
+               INITIALIZE REGISTRO-SALIDA-RECHAZOS
+               MOVE NRO-CLIE-CUEN TO NRO-CLIE-RECH
+               MOVE NOMBRE-CLIE-CUEN TO NOMBRE-CLIE-RECH
+               MOVE SALDO-CLIE-CUEN TO SALDO-CLIE-RECH
+               MOVE MONEDA-CUEN TO MONEDA-RECH
+               MOVE ESTADO-CIVIL-CUEN TO ESTADO-CIVIL-RECH
+               IF MODO-COBRO-PARCIAL
+                   MOVE FALTANTE TO DEUDA-CLIE-RECH
+               ELSE
+                   MOVE DEUDA-AC TO DEUDA-CLIE-RECH
+               END-IF
+               MOVE CANT-SERV-DET TO CANT-SERV-RECH
+               PERFORM 00066-Copiar-detalle-rechazos
+                   VARYING IDX-SERV FROM 1 BY 1
+                   UNTIL IDX-SERV > CANT-SERV-DET
+               PERFORM 00062-Escribir-salida-rechazos
+               PERFORM 00074-Actualizar-historial
+           END-IF
+           MOVE 0 TO DEUDA-AC
+           .
+      *Arma y graba REGISTRO-SALIDA-CUEN-ACT con el NEW-SALDO ya
+      *calculado por el que llama (aceptacion total, o acreditacion
+      *parcial hasta el limite de sobregiro disponible), marcando
+      *OVERDRAWN-CUEN-ACT cuando el saldo resultante quedo en negativo.
+       00068-Escribir-cuen-act-con-saldo.
+           INITIALIZE REGISTRO-SALIDA-CUEN-ACT
+           MOVE NRO-CLIE-CUEN TO NRO-CLIE-CUEN-ACT
+           MOVE NOMBRE-CLIE-CUEN TO NOMBRE-CLIE-CUEN-ACT
+           MOVE NEW-SALDO TO SALDO-CLIE-CUEN-ACT
+           MOVE MONEDA-CUEN TO MONEDA-CUEN-ACT
+           MOVE ESTADO-CIVIL-CUEN TO ESTADO-CIVIL-CUEN-ACT
+           IF NEW-SALDO < 0
+               SET SI-SOBREGIRADO TO TRUE
+           ELSE
+               SET NO-SOBREGIRADO TO TRUE
+           END-IF
+           MOVE CANT-SERV-DET TO CANT-SERV-CUEN-ACT
+           PERFORM 00065-Copiar-detalle-cuen-act
+               VARYING IDX-SERV FROM 1 BY 1
+               UNTIL IDX-SERV > CANT-SERV-DET
+           PERFORM 00061-Escribir-salida-cuen-act
+           .
+       00065-Copiar-detalle-cuen-act.
+           MOVE COD-SERV-DET(IDX-SERV)
+               TO DETALLE-SERV-CUEN-ACT(IDX-SERV)
+           .
+       00066-Copiar-detalle-rechazos.
+           MOVE COD-SERV-DET(IDX-SERV) TO DETALLE-SERV-RECH(IDX-SERV)
+           .
+      *Busca NRO-CLIE-CUEN en WST-HIST-RECHAZOS: si ya tiene historial
+      *le suma uno, y si es la primera vez que se rechaza lo agrega al
+      *final de la tabla (hasta su limite de 200 clientes distintos).
+       00074-Actualizar-historial.
+           SET HIST-NO-ENCONTRADO TO TRUE
+           MOVE 1 TO IDX-HIST
+           PERFORM 00075-Comparar-historial
+               UNTIL IDX-HIST > HIST-CANT-CARGADOS
+           IF HIST-NO-ENCONTRADO
+               IF HIST-CANT-CARGADOS < 200
+                   ADD 1 TO HIST-CANT-CARGADOS
+                   MOVE NRO-CLIE-CUEN
+                       TO WST-HIST-NRO-CLIE(HIST-CANT-CARGADOS)
+                   MOVE 1 TO WST-HIST-CANT(HIST-CANT-CARGADOS)
+               ELSE
+                   DISPLAY "**** WST-HIST-RECHAZOS llena (200 items), "
+                           "no se pudo agregar el cliente "
+                           NRO-CLIE-CUEN
+               END-IF
+           END-IF
+           .
+       00075-Comparar-historial.
+           IF WST-HIST-NRO-CLIE(IDX-HIST) = NRO-CLIE-CUEN
+               ADD 1 TO WST-HIST-CANT(IDX-HIST)
+               SET HIST-SI-ENCONTRADO TO TRUE
+               MOVE HIST-CANT-CARGADOS TO IDX-HIST
+           END-IF
+           ADD 1 TO IDX-HIST
+           .
+
        00000-Fin-de-servicios.
            DISPLAY " ************ Servicios que no esta en cuentas"
            DISPLAY "El problematico es el servicios"
@@ -206,7 +701,9 @@
            INITIALIZE REGISTRO-SALIDA-INCIDENCIAS
            MOVE NRO-CLIE-SERV TO NRO-CLIE-INCI
            MOVE "SERVICIOS " TO NOMBRE-TABLA-INCI
-           PERFORM 00060-Escribir-salida-inci 
+           MOVE COD-SERV TO COD-SERV-INCI
+           MOVE MONTO TO MONTO-INCI
+           PERFORM 00060-Escribir-salida-inci
            PERFORM 00007-Leer-servicios.
       *************************** Archivos *****************************
        00005-Abrir-archivos.
@@ -277,18 +774,32 @@
        
        00060-Escribir-salida-inci.
            WRITE REGISTRO-SALIDA-INCIDENCIAS
+           ADD 1 TO CTRL-CANT-INCIDENCIAS
+           ADD SALDO-CLIE-INCI MONTO-INCI TO CTRL-MONTO-INCIDENCIAS
            DISPLAY "Registro escrito en INCIDENCIAS: "
                    REGISTRO-SALIDA-INCIDENCIAS.
-       
+
        00061-Escribir-salida-cuen-act.
            WRITE REGISTRO-SALIDA-CUEN-ACT
+           ADD 1 TO CTRL-CANT-CUEN-ACT
+           ADD SALDO-CLIE-CUEN-ACT TO CTRL-MONTO-CUEN-ACT
            DISPLAY "Registro escrito en CUENTAS ACT: "
                    REGISTRO-SALIDA-CUEN-ACT.
 
        00062-Escribir-salida-rechazos.
            WRITE REGISTRO-SALIDA-RECHAZOS
+           ADD 1 TO CTRL-CANT-RECHAZOS
+           ADD DEUDA-CLIE-RECH TO CTRL-MONTO-RECHAZOS
            DISPLAY "Registro escrito en RECHAZOS: "
                    REGISTRO-SALIDA-RECHAZOS.
+      *Deja en CHECKPOINT.TXT el ultimo NRO-CLIE-CUEN ya decidido, para
+      *poder reiniciar la corrida desde ahi si algo la corta despues.
+      *Como es LINE SEQUENTIAL, se vuelve a grabar entero cada vez.
+       00069-Grabar-checkpoint.
+           OPEN OUTPUT ARCH-CHECKPOINT
+           MOVE NRO-CLIE-CUEN TO CKPT-NRO-CLIE
+           WRITE REGISTRO-CHECKPOINT
+           CLOSE ARCH-CHECKPOINT.
 
        00099-Cerrar-archivos.
            CLOSE ENTRADA-CUENTAS
@@ -349,9 +860,83 @@
            DISPLAY "Descripcion: "         ANULADO-DESCRIPCION
            DISPLAY " "
            DISPLAY "---- Fin del programa ----"
+           PERFORM 00011-Registrar-anulado
            STOP RUN.
+      *Agrega este evento anulado a ANULADO.LOG, el historial de
+      *auditoria compartido con PGENMAT, PGENPAIS y RGENMATE.
+       00011-Registrar-anulado.
+           ACCEPT LOG-ANUL-FECHA FROM DATE YYYYMMDD
+           ACCEPT LOG-ANUL-HORA  FROM TIME
+           MOVE "ProgApareo"        TO LOG-ANUL-PROGRAMA
+           MOVE ANULADO-OBJETO      TO LOG-ANUL-OBJETO
+           MOVE ANULADO-CODIGO      TO LOG-ANUL-CODIGO
+           MOVE ANULADO-DESCRIPCION TO LOG-ANUL-DESCRIP
+           OPEN EXTEND ARCH-ANULADO-LOG
+           IF FS-ANULADO-LOG NOT = "00"
+               OPEN OUTPUT ARCH-ANULADO-LOG
+           END-IF
+           WRITE REG-LOG-ANULADO
+           CLOSE ARCH-ANULADO-LOG
+           .
+
+      *Informe de control: cuanto se grabo en cada archivo de salida,
+      *para poder reconciliar la corrida contra CUENTAS.TXT/SERVICIOS
+      *sin tener que abrir los 3 archivos a mano.
+       00095-Informe-control.
+           DISPLAY " "
+           DISPLAY "----- Informe de control de la corrida ----"
+           DISPLAY "RECHAZOS.TXT     - Registros: " CTRL-CANT-RECHAZOS
+                   "  Monto: " CTRL-MONTO-RECHAZOS
+           DISPLAY "INCIDENCIAS.TXT  - Registros: "
+                   CTRL-CANT-INCIDENCIAS
+                   "  Monto: " CTRL-MONTO-INCIDENCIAS
+           DISPLAY "CUEN_ACT.TXT     - Registros: " CTRL-CANT-CUEN-ACT
+                   "  Saldo total: " CTRL-MONTO-CUEN-ACT
+           DISPLAY "---------------------------------------------".
+
+      *Regraba HIST_RECHAZOS.TXT entero con la tabla ya actualizada de
+      *esta corrida. Como es LINE SEQUENTIAL no hay REWRITE, asi que se
+      *reabre en OUTPUT y se escriben todas las entradas de nuevo.
+       00076-Grabar-historial.
+           OPEN OUTPUT ARCH-HIST-RECHAZOS
+           MOVE 1 TO IDX-HIST
+           PERFORM 00077-Escribir-historial
+               VARYING IDX-HIST FROM 1 BY 1
+               UNTIL IDX-HIST > HIST-CANT-CARGADOS
+           CLOSE ARCH-HIST-RECHAZOS
+           .
+       00077-Escribir-historial.
+           MOVE WST-HIST-NRO-CLIE(IDX-HIST) TO HIST-NRO-CLIE
+           MOVE WST-HIST-CANT(IDX-HIST) TO HIST-CANT-RECHAZOS
+           WRITE REGISTRO-HIST-RECHAZOS
+           .
+
+      *Agrega a cada uno de los 3 archivos de salida un registro de
+      *control final, con la cantidad de registros y un total de
+      *control monetario, para que el proximo programa de la cadena
+      *pueda confirmar que no se perdio nada en el camino sin tener
+      *que confiar en la consola.
+       00098-Escribir-trailers.
+           MOVE "TRAILER" TO TRAILER-TAG-RECH
+           MOVE CTRL-CANT-RECHAZOS TO TRAILER-CANT-RECH
+           MOVE CTRL-MONTO-RECHAZOS TO TRAILER-MONTO-RECH
+           WRITE REGISTRO-TRAILER-RECHAZOS
+
+           MOVE "TRAILER" TO TRAILER-TAG-INCI
+           MOVE CTRL-CANT-INCIDENCIAS TO TRAILER-CANT-INCI
+           MOVE CTRL-MONTO-INCIDENCIAS TO TRAILER-MONTO-INCI
+           WRITE REGISTRO-TRAILER-INCIDENCIAS
+
+           MOVE "TRAILER" TO TRAILER-TAG-CUEN-ACT
+           MOVE CTRL-CANT-CUEN-ACT TO TRAILER-CANT-CUEN-ACT
+           MOVE CTRL-MONTO-CUEN-ACT TO TRAILER-MONTO-CUEN-ACT
+           WRITE REGISTRO-TRAILER-CUEN-ACT
+           .
 
        00100-Fin-del-programa.
+           PERFORM 00095-Informe-control.
+           PERFORM 00076-Grabar-historial.
+           PERFORM 00098-Escribir-trailers.
            PERFORM 00099-Cerrar-archivos.
            DISPLAY " "
            DISPLAY "---- Fin del programa ----"
