@@ -0,0 +1,14 @@
+      *--1----.----2----.----3----.----4----.----5----.----6----.----7----.----8
+      *    Copybook LOG-ANULADO
+      *    Layout del registro de ANULADO.LOG, el log de auditoria
+      *    compartido por PGENMAT, PGENPAIS, RGENMATE y ProgApareo.
+      *    Cada uno de esos programas abre ANULADO.LOG en modo EXTEND
+      *    (creandolo si todavia no existe) y agrega una linea por cada
+      *    evento anulado que hoy solo mostraban por consola.
+           01 REG-LOG-ANULADO.
+               02 LOG-ANUL-FECHA           PIC 9(08).
+               02 LOG-ANUL-HORA            PIC 9(08).
+               02 LOG-ANUL-PROGRAMA        PIC X(10).
+               02 LOG-ANUL-OBJETO          PIC X(15).
+               02 LOG-ANUL-CODIGO          PIC X(05).
+               02 LOG-ANUL-DESCRIP         PIC X(50).
