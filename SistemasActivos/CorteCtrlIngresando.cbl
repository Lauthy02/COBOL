@@ -14,58 +14,223 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-SALDOS ASSIGN TO "SALDOS_CLIENTES.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-SALDOS.
       *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        DATA DIVISION.
       *-----------------------
        FILE SECTION.
+      *Archivo SALDOS_CLIENTES.TXT: saldo final de cada cliente,
+      *regrabado entero al final de la corrida (no se trunca antes).
+           FD ARCH-SALDOS.
+               01 REGISTRO-SALDOS.
+                   02 SALDO-NRO-CLIE          PIC 9(03).
+                   02 SALDO-MONTO             PIC 9(05).
       *-----------------------
        WORKING-STORAGE SECTION.
        01  WSV-VARIANLES.
-           02 WSV-NRO-CLIENTE          PIC 9(03).
-           02 WSV-NRO-CLIENTE-ANTERIOR PIC 9(03).
-           02 WSV-OPERACION            PIC 9(03).
-           02 WSV-SALDO-CUENTA         PIC 9(05).
+           02 WSV-NRO-CLIENTE          PIC 9(03)  VALUE ZEROES.
+           02 WSV-NRO-CLIENTE-ANTERIOR PIC 9(03)  VALUE ZEROES.
+           02 WSV-OPERACION            PIC 9(03)  VALUE ZEROES.
+           02 WSV-SALDO-CUENTA         PIC 9(05)  VALUE ZEROES.
+
+       77  WSS-TIPO-OPERACION          PIC X      VALUE "D".
+           88 TIPO-DEPOSITO                       VALUE "D".
+           88 TIPO-RETIRO                         VALUE "R".
+
+       01  FS-ARCHIVOS.
+           02 FS-SALDOS                PIC X(02)  VALUE ZEROES.
+
+      *Saldos de clientes cargados en memoria al empezar la corrida
+      *desde SALDOS_CLIENTES.TXT, actualizados a medida que se cierra
+      *el corte de cada cliente, y regrabados enteros al final (mismo
+      *esquema que el historial de rechazos de Serie07Prog04).
+       01  WST-SALDOS.
+           02 WST-SALDO-DET            OCCURS 200 TIMES.
+               03 WST-SALDO-NRO-CLIE   PIC 9(03).
+               03 WST-SALDO-MONTO      PIC 9(05).
+       01  WSV-SALDO-CANT-CARGADOS     PIC 9(03)  VALUE ZEROES.
+       01  WSV-IDX-SALDO                PIC 9(03) VALUE ZEROES.
+       77  WSS-SALDO-ENCONTRADO         PIC X     VALUE "N".
+           88 SALDO-SI-ENCONTRADO                 VALUE "S".
+           88 SALDO-NO-ENCONTRADO                 VALUE "N".
       *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROCEDURE DIVISION.
        000000-MAIN-PROCEDURE.
            PERFORM 000010-INICIO-DEL-PROGRAMA.
+           PERFORM 000015-CARGAR-SALDOS.
            PERFORM 000011-DEFINICIION-DE-CLIENTE.
-           PERFORM 000012-INGRESO-DE-DATOS UNTIL WSV-OPERACION = 0
+           PERFORM 000012-INGRESO-DE-DATOS UNTIL WSV-NRO-CLIENTE = 0
+           PERFORM 000020-GRABAR-SALDOS.
            PERFORM 000040-FIN-DEL-PROGRAMA.
 
        000010-INICIO-DEL-PROGRAMA.
            DISPLAY "El programa inició"
            DISPLAY " ".
-           
+
+      *Carga en WST-SALDOS lo que haya quedado grabado en
+      *SALDOS_CLIENTES.TXT de corridas anteriores, para que cada
+      *cliente siga acumulando desde su saldo real en vez de 0.
+       000015-CARGAR-SALDOS.
+           MOVE ZEROES TO WSV-SALDO-CANT-CARGADOS
+           OPEN INPUT ARCH-SALDOS
+           IF FS-SALDOS NOT = "00"
+               DISPLAY "**** No hay saldos previos de clientes"
+           ELSE
+               READ ARCH-SALDOS
+               PERFORM UNTIL (FS-SALDOS = "10")
+                       OR (WSV-SALDO-CANT-CARGADOS >= 200)
+                   ADD 1 TO WSV-SALDO-CANT-CARGADOS
+                   MOVE SALDO-NRO-CLIE
+                       TO WST-SALDO-NRO-CLIE(WSV-SALDO-CANT-CARGADOS)
+                   MOVE SALDO-MONTO
+                       TO WST-SALDO-MONTO(WSV-SALDO-CANT-CARGADOS)
+                   READ ARCH-SALDOS
+               END-PERFORM
+               CLOSE ARCH-SALDOS
+           END-IF
+           .
+
+      *Cliente 0 termina el lote completo (chequeado por la UNTIL de
+      *000000-MAIN-PROCEDURE); se vuelve a llamar desde el final de
+      *000012 para pedir el siguiente cliente sin reiniciar el
+      *programa.
        000011-DEFINICIION-DE-CLIENTE.
+           DISPLAY " "
            DISPLAY "Cual es el número de cliente (4 cifras xxxx): "
-           ACCEPT WSV-NRO-CLIENTE.
+           DISPLAY "Ingrese 0 para terminar el lote"
+           ACCEPT WSV-NRO-CLIENTE
+           IF WSV-NRO-CLIENTE NOT = 0
+               PERFORM 000016-BUSCAR-SALDO-CLIENTE
+           END-IF.
+
+      *Busca el saldo previo de WSV-NRO-CLIENTE en WST-SALDOS y lo
+      *deja en WSV-SALDO-CUENTA como punto de partida del corte; si
+      *no hay saldo previo, queda en 0.
+       000016-BUSCAR-SALDO-CLIENTE.
+           MOVE ZEROES TO WSV-SALDO-CUENTA
+           MOVE 1 TO WSV-IDX-SALDO
+           PERFORM 000017-COMPARAR-SALDO-BUSQUEDA
+               UNTIL WSV-IDX-SALDO > WSV-SALDO-CANT-CARGADOS
+           .
+       000017-COMPARAR-SALDO-BUSQUEDA.
+           IF WST-SALDO-NRO-CLIE(WSV-IDX-SALDO) = WSV-NRO-CLIENTE
+               MOVE WST-SALDO-MONTO(WSV-IDX-SALDO) TO WSV-SALDO-CUENTA
+               MOVE WSV-SALDO-CANT-CARGADOS TO WSV-IDX-SALDO
+           END-IF
+           ADD 1 TO WSV-IDX-SALDO
+           .
 
+      *Corte de control de un cliente: acumula sus operaciones hasta
+      *que se ingresa 0, imprime el subtotal, lo deja guardado en
+      *WST-SALDOS, y pide el cliente siguiente (000011 vuelve a
+      *correr, y si viene 0 la UNTIL de 000000-MAIN-PROCEDURE termina
+      *el lote).
        000012-INGRESO-DE-DATOS.
            DISPLAY " "
            DISPLAY "Ingreso de datos"
            DISPLAY " "
-           DISPLAY "Ingrese las operaciones del cliente: " 
+           DISPLAY "Ingrese las operaciones del cliente: "
                WSV-NRO-CLIENTE
            DISPLAY "Ingrese 0 para dejar de ingresar operaciones"
            MOVE WSV-NRO-CLIENTE TO WSV-NRO-CLIENTE-ANTERIOR
-           PERFORM 000013-CORTE UNTIL WSV-NRO-CLIENTE <> 
-               WSV-NRO-CLIENTE-ANTERIOR.
+           MOVE 1 TO WSV-OPERACION
+           PERFORM 000013-CORTE UNTIL WSV-OPERACION = 0
+           PERFORM 000014-MOSTRAR-SUBTOTAL
+           PERFORM 000018-ACTUALIZAR-SALDO
+           PERFORM 000011-DEFINICIION-DE-CLIENTE.
 
+      *Pide el monto y, si no es 0, el tipo de operación (D=Depósito,
+      *R=Retiro) que indica si ese monto suma o resta del saldo; una
+      *respuesta no reconocida se toma como depósito. Cada operación
+      *queda impresa con su tipo para que el reporte diga qué clase de
+      *movimiento fue.
        000013-CORTE.
+           DISPLAY "Ingrese operación (monto, 0 para terminar): "
+           ACCEPT WSV-OPERACION
            IF WSV-OPERACION > 0
-               COMPUTE WSV-SALDO-CUENTA = WSV-SALDO-CUENTA 
-                   + WSV-OPERACION
-           ELSE
-               IF WSV-SALDO-CUENTA = 0
-                   DISPLAY "El saldo de la cuenta está en 0"
+               DISPLAY "Tipo de operación (D=Depósito, R=Retiro): "
+               ACCEPT WSS-TIPO-OPERACION
+               IF TIPO-RETIRO
+                   IF WSV-OPERACION > WSV-SALDO-CUENTA
+                       DISPLAY "**** Retiro de " WSV-OPERACION
+                           " supera el saldo " WSV-SALDO-CUENTA
+                           ", operación rechazada"
+                   ELSE
+                       COMPUTE WSV-SALDO-CUENTA = WSV-SALDO-CUENTA
+                           - WSV-OPERACION
+                       DISPLAY "  " WSS-TIPO-OPERACION " " WSV-OPERACION
+                           " -> saldo " WSV-SALDO-CUENTA
+                   END-IF
                ELSE
-                   COMPUTE WSV-SALDO-CUENTA = WSV-SALDO-CUENTA 
-                           - WSV-OPERACION.       
+                   SET TIPO-DEPOSITO TO TRUE
+                   COMPUTE WSV-SALDO-CUENTA = WSV-SALDO-CUENTA
+                       + WSV-OPERACION
+                   DISPLAY "  " WSS-TIPO-OPERACION " " WSV-OPERACION
+                       " -> saldo " WSV-SALDO-CUENTA
+               END-IF
+           END-IF.
+
+      *Subtotal del cliente que acaba de terminar su corte, impreso
+      *cada vez que cambia WSV-NRO-CLIENTE.
+       000014-MOSTRAR-SUBTOTAL.
+           DISPLAY " "
+           DISPLAY "Subtotal cliente " WSV-NRO-CLIENTE-ANTERIOR ": "
+               WSV-SALDO-CUENTA.
+
+      *Guarda (o actualiza, si ya existia) el saldo final del cliente
+      *que acaba de cerrar su corte en WST-SALDOS, para que
+      *000020-GRABAR-SALDOS lo deje persistido al final de la corrida.
+       000018-ACTUALIZAR-SALDO.
+           SET SALDO-NO-ENCONTRADO TO TRUE
+           MOVE 1 TO WSV-IDX-SALDO
+           PERFORM 000019-COMPARAR-SALDO-ACTUALIZAR
+               UNTIL WSV-IDX-SALDO > WSV-SALDO-CANT-CARGADOS
+           IF SALDO-NO-ENCONTRADO
+               IF WSV-SALDO-CANT-CARGADOS < 200
+                   ADD 1 TO WSV-SALDO-CANT-CARGADOS
+                   MOVE WSV-NRO-CLIENTE-ANTERIOR
+                       TO WST-SALDO-NRO-CLIE(WSV-SALDO-CANT-CARGADOS)
+                   MOVE WSV-SALDO-CUENTA
+                       TO WST-SALDO-MONTO(WSV-SALDO-CANT-CARGADOS)
+               ELSE
+                   DISPLAY "**** WST-SALDOS llena (200 items), no se "
+                       "pudo guardar el saldo del cliente "
+                       WSV-NRO-CLIENTE-ANTERIOR
+               END-IF
+           END-IF
+           .
+       000019-COMPARAR-SALDO-ACTUALIZAR.
+           IF WST-SALDO-NRO-CLIE(WSV-IDX-SALDO)
+                   = WSV-NRO-CLIENTE-ANTERIOR
+               MOVE WSV-SALDO-CUENTA TO WST-SALDO-MONTO(WSV-IDX-SALDO)
+               SET SALDO-SI-ENCONTRADO TO TRUE
+               MOVE WSV-SALDO-CANT-CARGADOS TO WSV-IDX-SALDO
+           END-IF
+           ADD 1 TO WSV-IDX-SALDO
+           .
+
+      *Regraba WST-SALDOS entero a SALDOS_CLIENTES.TXT al final de la
+      *corrida, para que la proxima corrida encuentre los saldos
+      *actualizados.
+       000020-GRABAR-SALDOS.
+           OPEN OUTPUT ARCH-SALDOS
+           PERFORM 000021-ESCRIBIR-SALDO
+               VARYING WSV-IDX-SALDO FROM 1 BY 1
+               UNTIL WSV-IDX-SALDO > WSV-SALDO-CANT-CARGADOS
+           CLOSE ARCH-SALDOS
+           .
+       000021-ESCRIBIR-SALDO.
+           MOVE WST-SALDO-NRO-CLIE(WSV-IDX-SALDO) TO SALDO-NRO-CLIE
+           MOVE WST-SALDO-MONTO(WSV-IDX-SALDO) TO SALDO-MONTO
+           WRITE REGISTRO-SALDOS
+           .
 
        000040-FIN-DEL-PROGRAMA.
            DISPLAY " "
            DISPLAY "El programa terminó"
-           STOP RUN. 
\ No newline at end of file
+           STOP RUN.
\ No newline at end of file
