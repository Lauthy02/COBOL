@@ -0,0 +1,92 @@
+      *--1----.----2----.----3----.----4----.----5----.----6----.----7----.----8
+      *    Programa rutina que traduce un numero de mes (1-12) a su
+      *    nombre en castellano. Centraliza la tabla WSC-MES que antes
+      *    estaba duplicada en EJE009A1, EJE009A3 y FECHA003.
+      *Este programa lo compile con cobc -m RLEEMES.cbl
+      *    No con el -x que genera un .exe
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 RLEEMES.
+       AUTHOR.                     Lautaro-Rojas.
+       DATE-WRITTEN.               06/10/2022.
+       DATE-COMPILED.
+      *
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       ENVIRONMENT DIVISION.
+      *-----------------------
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       DATA DIVISION.
+      *-----------------------
+       FILE SECTION.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *WSC --> Para constantes
+           01 WSC-MES.
+               02 FILLER PIC X(10) VALUE "Enero     ".
+               02 FILLER PIC X(10) VALUE "Febrero   ".
+               02 FILLER PIC X(10) VALUE "Marzo     ".
+               02 FILLER PIC X(10) VALUE "Abril     ".
+               02 FILLER PIC X(10) VALUE "Mayo      ".
+               02 FILLER PIC X(10) VALUE "Junio     ".
+               02 FILLER PIC X(10) VALUE "Julio     ".
+               02 FILLER PIC X(10) VALUE "Agosto    ".
+               02 FILLER PIC X(10) VALUE "Septiembre".
+               02 FILLER PIC X(10) VALUE "Octubre   ".
+               02 FILLER PIC X(10) VALUE "Noviembre ".
+               02 FILLER PIC X(10) VALUE "Diciembre ".
+      *WST --> Para las tablas
+           01 WST-MESES-TAB REDEFINES WSC-MES.
+               02 WST-MES PIC X(10) OCCURS 12.
+
+           01 WSV-CONTADOR             PIC 9(02).
+
+       LINKAGE SECTION.
+           COPY TAB-MES.
+      *
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *-------------------------- Programa -----------------------------
+       PROCEDURE DIVISION USING WST-MES-PEDIDO.
+       MAIN-PROCEDURE.
+           PERFORM 5100-Buscar
+           GOBACK
+           .
+      *
+      *-------------------------- Parrafos -----------------------------
+      *Según WST-MES-MODO, traduce numero a nombre o nombre a numero.
+       5100-Buscar.
+           EVALUATE TRUE
+               WHEN WST-MES-MODO-A-NOMBRE
+                   PERFORM 5110-Buscar-Por-Numero
+               WHEN WST-MES-MODO-A-NUMERO
+                   PERFORM 5120-Buscar-Por-Nombre
+           END-EVALUATE
+           .
+
+      *Traduce WST-MES-NUMERO a su nombre, si esta entre 1 y 12; caso
+      *contrario deja WST-MES-NOMBRE en blanco y WST-MES-NO-ENCONTRADO.
+       5110-Buscar-Por-Numero.
+           SET WST-MES-NO-ENCONTRADO TO TRUE
+           MOVE SPACES TO WST-MES-NOMBRE
+           IF WST-MES-NUMERO >= 1 AND WST-MES-NUMERO <= 12
+               MOVE WST-MES(WST-MES-NUMERO) TO WST-MES-NOMBRE
+               SET WST-MES-SI-ENCONTRADO TO TRUE
+           END-IF
+           .
+
+      *Traduce WST-MES-NOMBRE a su numero, recorriendo la tabla de
+      *nombres; si no coincide con ninguno deja WST-MES-NUMERO en cero
+      *y WST-MES-NO-ENCONTRADO.
+       5120-Buscar-Por-Nombre.
+           SET WST-MES-NO-ENCONTRADO TO TRUE
+           MOVE ZEROES TO WST-MES-NUMERO
+           PERFORM VARYING WSV-CONTADOR FROM 1 BY 1
+               UNTIL (WSV-CONTADOR > 12) OR WST-MES-SI-ENCONTRADO
+               IF WST-MES(WSV-CONTADOR) = WST-MES-NOMBRE
+                   MOVE WSV-CONTADOR TO WST-MES-NUMERO
+                   SET WST-MES-SI-ENCONTRADO TO TRUE
+               END-IF
+           END-PERFORM
+           .
