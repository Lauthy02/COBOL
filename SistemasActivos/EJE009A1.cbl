@@ -23,39 +23,42 @@
        WORKING-STORAGE SECTION.
 
        01  WSV-CONTADOR    PIC 9(2)    VALUE 0.
-      *WSC --> Para constantes
-       01  WSC-MES.
-           02 FILLER PIC x(10) VALUE "Enero     ".
-           02 FILLER PIC x(10) VALUE "Febrero   ".
-           02 FILLER PIC x(10) VALUE "Marzo     ".
-           02 FILLER PIC x(10) VALUE "Abril     ".
-           02 FILLER PIC x(10) VALUE "Mayo      ".
-           02 FILLER PIC x(10) VALUE "Junio     ".
-           02 FILLER PIC x(10) VALUE "Julio     ".
-           02 FILLER PIC x(10) VALUE "Agosto    ".
-           02 FILLER PIC x(10) VALUE "Septiembre".
-           02 FILLER PIC x(10) VALUE "Octubre   ".
-           02 FILLER PIC x(10) VALUE "Noviembre ".
-           02 FILLER PIC x(10) VALUE "Diciembre ".
-       
-      *WST --> Para las tablas
-       01  WST-MESES-TAB REDEFINES WSC-MES.
-           02 WST-MES PIC X(10) OCCURS 12.
+      *WSC --> Para el pedido a RLEEMES
+           COPY TAB-MES.
       *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 000001-INICIO-DEL-PROGRAMA.
            PERFORM 000002-IMPRIMIR UNTIL WSV-CONTADOR > 12.
+           PERFORM 000004-BUSCAR-MES-POR-NOMBRE.
            PERFORM 000003-FIN-DEL-PROGRAMA.
 
        000001-INICIO-DEL-PROGRAMA.
            DISPLAY "----El programa inició----".
-       
+
        000002-IMPRIMIR.
-           DISPLAY WST-MES(WSV-CONTADOR).
+           SET WST-MES-MODO-A-NOMBRE TO TRUE
+           MOVE WSV-CONTADOR TO WST-MES-NUMERO
+           CALL "RLEEMES" USING WST-MES-PEDIDO
+           DISPLAY WST-MES-NOMBRE.
            ADD 1 TO WSV-CONTADOR.
 
+      *Busqueda inversa: dado el nombre de un mes, muestra su número,
+      *usando el modo A-NUMERO que RLEEMES agregó para esto.
+       000004-BUSCAR-MES-POR-NOMBRE.
+           DISPLAY " "
+           DISPLAY "Ingrese el nombre de un mes para saber su número: "
+           ACCEPT WST-MES-NOMBRE
+           SET WST-MES-MODO-A-NUMERO TO TRUE
+           CALL "RLEEMES" USING WST-MES-PEDIDO
+           IF WST-MES-SI-ENCONTRADO
+               DISPLAY "El mes " WST-MES-NOMBRE " es el número "
+                   WST-MES-NUMERO
+           ELSE
+               DISPLAY "No se encontró ese mes"
+           END-IF.
+
        000003-FIN-DEL-PROGRAMA.
            DISPLAY " "
            DISPLAY "----El programa finalizó----".
