@@ -25,42 +25,51 @@
        WORKING-STORAGE SECTION.
 
        01  WSV-VALOR    PIC 9(2)       VALUE 0.
-      *WSC --> Para constantes
-       01  WSC-MES.
-           02 FILLER PIC x(10) VALUE "Enero     ".
-           02 FILLER PIC x(10) VALUE "Febrero   ".
-           02 FILLER PIC x(10) VALUE "Marzo     ".
-           02 FILLER PIC x(10) VALUE "Abril     ".
-           02 FILLER PIC x(10) VALUE "Mayo      ".
-           02 FILLER PIC x(10) VALUE "Junio     ".
-           02 FILLER PIC x(10) VALUE "Julio     ".
-           02 FILLER PIC x(10) VALUE "Agosto    ".
-           02 FILLER PIC x(10) VALUE "Septiembre".
-           02 FILLER PIC x(10) VALUE "Octubre   ".
-           02 FILLER PIC x(10) VALUE "Noviembre ".
-           02 FILLER PIC x(10) VALUE "Diciembre ".
-       
-      *WST --> Para las tablas
-       01  WST-MESES-TAB REDEFINES WSC-MES.
-           02 WST-MES PIC X(10) OCCURS 12.
+      *WSC --> Para el pedido a RLEEMES
+           COPY TAB-MES.
+
+      *Resultado de 0000021-VALIDAR-MES; mismo esquema WSS-xx "IN"/
+      *"OK" que FECHA002/FECHA003 usan para validar Mes.
+       77  WSS-VALOR    PIC XX         VALUE "OK".
+           88 VALOR-INIC                VALUE "IN".
+           88 VALOR-OK                  VALUE "OK".
       *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 000001-INICIO-DEL-PROGRAMA.
            PERFORM 000002-INGRESO-DE-FECHA.
-           PERFORM 000003-IMPRIMIR.
+           PERFORM 0000021-VALIDAR-MES.
+           IF VALOR-OK
+               PERFORM 000003-IMPRIMIR
+           ELSE
+               DISPLAY "**** Número de mes inválido, debe ser "
+                   "de 1 a 12"
+           END-IF
            PERFORM 000004-FIN-DEL-PROGRAMA.
 
        000001-INICIO-DEL-PROGRAMA.
            DISPLAY "----El programa inició----".
-       
+
        000002-INGRESO-DE-FECHA.
            DISPLAY "Debe ingresar un número del 1 al 12".
            ACCEPT WSV-VALOR.
-       
+
+      *Valida el número de mes antes de llamar a RLEEMES, para poder
+      *avisarle al usuario con un mensaje claro en vez de mostrar el
+      *nombre en blanco que deja RLEEMES cuando el número no existe.
+       0000021-VALIDAR-MES.
+           IF WSV-VALOR >= 1 AND WSV-VALOR <= 12
+               SET VALOR-OK TO TRUE
+           ELSE
+               SET VALOR-INIC TO TRUE
+           END-IF.
+
        000003-IMPRIMIR.
-           DISPLAY WST-MES(WSV-VALOR).
+           SET WST-MES-MODO-A-NOMBRE TO TRUE
+           MOVE WSV-VALOR TO WST-MES-NUMERO
+           CALL "RLEEMES" USING WST-MES-PEDIDO
+           DISPLAY WST-MES-NOMBRE.
 
        000004-FIN-DEL-PROGRAMA.
            DISPLAY "----El programa finalizó----".
