@@ -0,0 +1,133 @@
+      *--1----.----2----.----3----.----4----.----5----.----6----.----7----.----8
+      *    Programa rutina que calcula la cantidad de dias corridos
+      *    entre dos fechas Dia/Mes/Anio ya validadas (mismo layout que
+      *    SMV-Fecha/WSV-Fecha en FECHA002/FECHA003), para no reescribir
+      *    esa cuenta en cada programa que la necesite (por ejemplo, la
+      *    antiguedad de un rechazo en ProgApareo).
+      *Este programa lo compile con cobc -m DIFFECHA.cbl
+      *    No con el -x que genera un .exe
+      *    Convierte cada fecha a un numero de dia corrido desde el
+      *    01/01/0001 (dias del anio mas dias de los anios anteriores,
+      *    contando bisiestos) y resta los dos numeros.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                 DIFFECHA.
+       AUTHOR.                     Lautaro-Rojas.
+       DATE-WRITTEN.               07/10/2022.
+       DATE-COMPILED.
+      *
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       ENVIRONMENT DIVISION.
+      *-----------------------
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       DATA DIVISION.
+      *-----------------------
+       FILE SECTION.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *Fecha que se esta convirtiendo a serial en 5100-Calcular-serial.
+           01 WSV-CALC-DIA             PIC 9(02).
+           01 WSV-CALC-MES             PIC 9(02).
+           01 WSV-CALC-ANIO            PIC 9(04).
+           01 WSV-CALC-DIAS-ANIO       PIC 9(03).
+           01 WSV-CALC-SERIAL          PIC 9(07).
+
+           01 WSV-SERIAL-DESDE         PIC 9(07).
+           01 WSV-SERIAL-HASTA         PIC 9(07).
+
+      *Auxiliares para el calculo de anios bisiestos (mismo metodo que
+      *0000035-DETERMINAR-BISIESTO en FECHA002/FECHA003).
+           01 WSV-COCIENTE             PIC 9(07).
+           01 WSV-RESTO-4              PIC 9(02).
+           01 WSV-RESTO-100            PIC 9(02).
+           01 WSV-RESTO-400            PIC 9(03).
+
+           77 WSS-BISIESTO             PIC X       VALUE "N".
+               88 ANIO-CALC-ES-BISIESTO            VALUE "S".
+               88 ANIO-CALC-NO-BISIESTO            VALUE "N".
+
+      *Dias acumulados antes del inicio de cada mes, en un anio comun.
+           01 WSV-DIAS-ANTES-MES       PIC 9(03).
+
+       LINKAGE SECTION.
+           COPY TAB-DIFDIA.
+      *
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *-------------------------- Programa -----------------------------
+       PROCEDURE DIVISION USING DIF-FECHA-PEDIDO.
+       MAIN-PROCEDURE.
+           MOVE DIF-DIA-DESDE  TO WSV-CALC-DIA
+           MOVE DIF-MES-DESDE  TO WSV-CALC-MES
+           MOVE DIF-ANIO-DESDE TO WSV-CALC-ANIO
+           PERFORM 5100-Calcular-serial
+           MOVE WSV-CALC-SERIAL TO WSV-SERIAL-DESDE
+
+           MOVE DIF-DIA-HASTA  TO WSV-CALC-DIA
+           MOVE DIF-MES-HASTA  TO WSV-CALC-MES
+           MOVE DIF-ANIO-HASTA TO WSV-CALC-ANIO
+           PERFORM 5100-Calcular-serial
+           MOVE WSV-CALC-SERIAL TO WSV-SERIAL-HASTA
+
+           COMPUTE DIF-DIAS-RESULT = WSV-SERIAL-HASTA - WSV-SERIAL-DESDE
+           GOBACK
+           .
+      *
+      *-------------------------- Parrafos -----------------------------
+      *Convierte WSV-CALC-DIA/MES/ANIO en un numero de dia corrido:
+      *los 365 dias de cada anio anterior completo, mas un dia por
+      *cada bisiesto anterior, mas los dias transcurridos del anio
+      *en curso hasta WSV-CALC-DIA inclusive.
+       5100-Calcular-serial.
+           PERFORM 5200-Determinar-bisiesto
+           PERFORM 5300-Dias-antes-del-mes
+           MOVE WSV-DIAS-ANTES-MES TO WSV-CALC-DIAS-ANIO
+           IF (WSV-CALC-MES > 2) AND ANIO-CALC-ES-BISIESTO
+               ADD 1 TO WSV-CALC-DIAS-ANIO
+           END-IF
+           COMPUTE WSV-COCIENTE = WSV-CALC-ANIO - 1
+           COMPUTE WSV-CALC-SERIAL =
+                   (WSV-CALC-ANIO - 1) * 365
+                   + (WSV-COCIENTE / 4)
+                   - (WSV-COCIENTE / 100)
+                   + (WSV-COCIENTE / 400)
+                   + WSV-CALC-DIAS-ANIO
+                   + WSV-CALC-DIA
+           .
+      *Anio bisiesto: divisible por 4, salvo los siglos que no son
+      *divisibles por 400 (1900 no es bisiesto, 2000 si lo es).
+       5200-Determinar-bisiesto.
+           DIVIDE WSV-CALC-ANIO BY 4 GIVING WSV-COCIENTE
+               REMAINDER WSV-RESTO-4
+           DIVIDE WSV-CALC-ANIO BY 100 GIVING WSV-COCIENTE
+               REMAINDER WSV-RESTO-100
+           DIVIDE WSV-CALC-ANIO BY 400 GIVING WSV-COCIENTE
+               REMAINDER WSV-RESTO-400
+           IF (WSV-RESTO-4 = 0) AND
+                   ((WSV-RESTO-100 NOT = 0) OR (WSV-RESTO-400 = 0))
+               SET ANIO-CALC-ES-BISIESTO TO TRUE
+           ELSE
+               SET ANIO-CALC-NO-BISIESTO TO TRUE
+           END-IF
+           .
+      *Dias acumulados en un anio comun antes del primer dia de
+      *WSV-CALC-MES (Febrero se suma aparte en 5100 si es bisiesto).
+       5300-Dias-antes-del-mes.
+           EVALUATE WSV-CALC-MES
+               WHEN 1  MOVE 000 TO WSV-DIAS-ANTES-MES
+               WHEN 2  MOVE 031 TO WSV-DIAS-ANTES-MES
+               WHEN 3  MOVE 059 TO WSV-DIAS-ANTES-MES
+               WHEN 4  MOVE 090 TO WSV-DIAS-ANTES-MES
+               WHEN 5  MOVE 120 TO WSV-DIAS-ANTES-MES
+               WHEN 6  MOVE 151 TO WSV-DIAS-ANTES-MES
+               WHEN 7  MOVE 181 TO WSV-DIAS-ANTES-MES
+               WHEN 8  MOVE 212 TO WSV-DIAS-ANTES-MES
+               WHEN 9  MOVE 243 TO WSV-DIAS-ANTES-MES
+               WHEN 10 MOVE 273 TO WSV-DIAS-ANTES-MES
+               WHEN 11 MOVE 304 TO WSV-DIAS-ANTES-MES
+               WHEN 12 MOVE 334 TO WSV-DIAS-ANTES-MES
+               WHEN OTHER MOVE 000 TO WSV-DIAS-ANTES-MES
+           END-EVALUATE
+           .
