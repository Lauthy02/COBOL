@@ -39,6 +39,10 @@
       *
        01  WST-80 REDEFINES WSC-REG-80.
            02 WST-REG80    PIC X(1)    OCCURS 80.
+      *
+       77  WSS-ENCONTRADO  PIC X       VALUE "N".
+           88 SI-ENCONTRADO            VALUE "S".
+           88 NO-ENCONTRADO            VALUE "N".
       *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROCEDURE DIVISION.
@@ -57,15 +61,26 @@
            DISPLAY "NO OLIVAR TERMINAR LA FRASE CON ;".
            ACCEPT WSC-REG-80.
       
+      *Recorre WST-REG80 hasta el primer ; (SI-ENCONTRADO corta el
+      *PERFORM apenas lo encuentra, asi dos o mas ; en el texto no
+      *suman posiciones entre si) y deja su posición en WSV-POS; si no
+      *hay ningún ; en las 80 posiciones, avisa en vez de cortar la
+      *frase en una posición inventada.
        000003-IMPRIMIR.
-           PERFORM VARYING WSV-CONT FROM 1 BY 1 UNTIL WSV-CONT > 80
+           PERFORM VARYING WSV-CONT FROM 1 BY 1
+               UNTIL (WSV-CONT > 80) OR SI-ENCONTRADO
                IF  WST-REG80(WSV-CONT) = ";"
-                   ADD WSV-CONT TO WSV-POS
+                   MOVE WSV-CONT TO WSV-POS
+                   SET SI-ENCONTRADO TO TRUE
                END-IF
            END-PERFORM.
-           DISPLAY "El ; está en la psosición: " WSV-POS.
-           SUBTRACT WSV-POS FROM 1 GIVING WSV-POS.
-           DISPLAY "El texto es: " WSC-REG-80(1:WSV-POS).
+           IF NO-ENCONTRADO
+               DISPLAY "No se encontró ; en el texto ingresado"
+           ELSE
+               DISPLAY "El ; está en la posición: " WSV-POS
+               SUBTRACT WSV-POS FROM 1 GIVING WSV-POS
+               DISPLAY "El texto es: " WSC-REG-80(1:WSV-POS)
+           END-IF.
       
        000004-FIN-DEL-PROGRAMA.
            DISPLAY " ".
