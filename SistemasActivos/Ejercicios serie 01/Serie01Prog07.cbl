@@ -12,13 +12,46 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-ULTIMOS ASSIGN TO "ULTIMOS_NUMEROS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-ULTIMOS.
       *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        DATA DIVISION.
       *-----------------------
        FILE SECTION.
+      *Archivo ULTIMOS_NUMEROS.TXT: último nro-cuenta emitido por cada
+      *par sucursal+producto, regrabado entero al final (mismo
+      *esquema que SALDOS_CLIENTES.TXT en CorteCtrlIngresando).
+           FD ARCH-ULTIMOS.
+               01 REGISTRO-ULTIMOS.
+                   02 ULT-SUCURSAL        PIC 9(03).
+                   02 ULT-PRODUCTO        PIC 9(02).
+                   02 ULT-NRO-CUENTA      PIC 9(05).
       *-----------------------
        WORKING-STORAGE SECTION.
+       01  FS-ARCHIVOS.
+           02 FS-ULTIMOS               PIC X(02)  VALUE ZEROES.
+
+      *Últimos nro-cuenta emitidos por sucursal+producto, cargados al
+      *empezar la corrida y regrabados enteros al final.
+       01  WST-ULTIMOS.
+           02 WST-ULT-DET              OCCURS 100 TIMES.
+               03 WST-ULT-SUCURSAL     PIC 9(03).
+               03 WST-ULT-PRODUCTO     PIC 9(02).
+               03 WST-ULT-NRO-CUENTA   PIC 9(05).
+       01  WSV-ULT-CANT-CARGADOS       PIC 9(03)  VALUE ZEROES.
+       01  WSV-IDX-ULT                 PIC 9(03)  VALUE ZEROES.
+       77  WSS-ULT-ENCONTRADO          PIC X      VALUE "N".
+           88 ULT-SI-ENCONTRADO                   VALUE "S".
+           88 ULT-NO-ENCONTRADO                   VALUE "N".
+
+      *Modo de trabajo pedido al inicio: validar una cuenta existente
+      *o generar el próximo número de cuenta de una sucursal+producto.
+       77  WSS-MODO            PIC X       VALUE "V".
+           88 MODO-VALIDAR                 VALUE "V".
+           88 MODO-GENERAR                 VALUE "G".
        01  WSR-CTA-BANCARIA.
            02 WSR-SUCURSAL     PIC 9(03)   VALUE 0.
            02 WSR-PRODUCTO     PIC 9(02)   VALUE 0.
@@ -26,31 +59,253 @@
               88 WSR-PRESTAMO-PRENDARIO    VALUE 50.
               88 WSR-PRESTAMO-HIPOTEC      VALUE 60.
               88 WSR-CTA-CORRIENTE         VALUE 45.
+              88 WSR-PRODUCTO-VALIDO       VALUES 40 45 50 60.
            02 WSR-NRO-CUENTA   PIC 9(05).
            02 WSR-DIGITO-VERIF PIC 9(01).
+
+      *Vista digito a digito de WSR-CTA-BANCARIA (sucursal+producto+
+      *nro-cuenta son los 10 dígitos base, el 11º es el verificador)
+      *para que 00011 pueda recorrerlos con el algoritmo módulo 11.
+       01  WST-CTA-DIGITOS REDEFINES WSR-CTA-BANCARIA.
+           02 WST-DIGITO       PIC 9(01)   OCCURS 11.
+
+       01  WSV-CTA-VALIDAR.
+           02 WSV-IDX-DIG          PIC 9(02)  VALUE 0.
+           02 WSV-PESO             PIC 9(01)  VALUE 2.
+           02 WSV-SUMA             PIC 9(05)  VALUE 0.
+           02 WSV-COCIENTE         PIC 9(05)  VALUE 0.
+           02 WSV-RESTO            PIC 9(02)  VALUE 0.
+           02 WSV-DV-CALCULADO     PIC 9(01)  VALUE 0.
+
+      *Resultado de 00011-Validar-Digito-Verificador.
+       77  WSS-CUENTA-VALIDA   PIC X       VALUE "N".
+           88 CUENTA-ES-VALIDA             VALUE "S".
+           88 CUENTA-NO-VALIDA             VALUE "N".
+
+      *Resultado de 00009-Validar-Producto, mismo esquema WSS-xx/
+      *reintentos que FECHA002 usa para rechazar una fecha inválida.
+       77  WSS-PRODUCTO        PIC XX      VALUE "OK".
+           88 PRODUCTO-INIC                VALUE "IN".
+           88 PRODUCTO-OK                  VALUE "OK".
+       01  WSV-INTENTOS        PIC 9       VALUE 0.
+       01  MSV-CONTADOR        PIC 9       VALUE 0.
       *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 00001-Inicio-programa.
-           PERFORM 00010-Pedir-datos.
-           PERFORM 00012-Imprimir.
-           PERFORM 00020-Fin-del-programa.
-       
+           PERFORM 00002-Pedir-modo.
+           IF MODO-GENERAR
+               PERFORM 00030-CARGAR-ULTIMOS
+               PERFORM 00010-Pedir-datos-sucursal-producto
+               PERFORM 00009-Validar-Producto
+               IF PRODUCTO-OK
+                   PERFORM 00031-GENERAR-NUMERO-CUENTA
+                   PERFORM 00012-Imprimir
+               ELSE
+                   DISPLAY "Código de producto no reconocido"
+               END-IF
+               PERFORM 00033-GRABAR-ULTIMOS
+               PERFORM 00020-Fin-del-programa
+           ELSE
+               PERFORM 00010-Pedir-datos
+               PERFORM 00009-Validar-Producto
+               IF PRODUCTO-OK
+                   PERFORM 00011-Validar-Digito-Verificador
+                   PERFORM 00012-Imprimir
+                   IF CUENTA-ES-VALIDA
+                       PERFORM 00020-Fin-del-programa
+                   ELSE
+                       ADD 1 TO WSV-INTENTOS
+                       IF WSV-INTENTOS >= 3
+                           DISPLAY " "
+                           DISPLAY "**** Se alcanzó el máximo de "
+                               "3 intentos"
+                           PERFORM 00020-Fin-del-programa
+                       ELSE
+                           DISPLAY "Dígito verificador inválido, "
+                               "reingrese la cuenta"
+                           PERFORM MAIN-PROCEDURE
+                       END-IF
+                   END-IF
+               ELSE
+                   ADD 1 TO WSV-INTENTOS
+                   IF WSV-INTENTOS >= 3
+                       DISPLAY " "
+                       DISPLAY "**** Se alcanzó el máximo de "
+                           "3 intentos"
+                       PERFORM 00020-Fin-del-programa
+                   ELSE
+                       DISPLAY "Código de producto no reconocido, "
+                           "reingrese la cuenta"
+                       PERFORM MAIN-PROCEDURE
+                   END-IF
+               END-IF
+           END-IF.
+
        00001-Inicio-programa.
-           DISPLAY "-----El programa inició----".
-           DISPLAY " ".
-       
+           IF MSV-CONTADOR = 0
+               DISPLAY "-----El programa inició----"
+               ADD 1 TO MSV-CONTADOR
+           ELSE
+               DISPLAY " "
+           END-IF.
+
+      *Una respuesta no reconocida se toma como validación (modo por
+      *defecto, el único que existía antes de esta función).
+       00002-Pedir-modo.
+           DISPLAY "Desea (V)alidar una cuenta o (G)enerar el "
+               "próximo número de cuenta: "
+           ACCEPT WSS-MODO
+           IF NOT MODO-GENERAR
+               SET MODO-VALIDAR TO TRUE
+           END-IF.
+
        00010-Pedir-datos.
            DISPLAY "Ingrese el número de cuenta (xxx-xx-xxxxx-x): "
            ACCEPT WSR-CTA-BANCARIA.
 
+       00010-Pedir-datos-sucursal-producto.
+           DISPLAY "Ingrese la sucursal (xxx): "
+           ACCEPT WSR-SUCURSAL
+           DISPLAY "Ingrese el producto (xx): "
+           ACCEPT WSR-PRODUCTO.
+
+      *Sólo 40 (caja de ahorro), 45 (cuenta corriente), 50 (préstamo
+      *prendario) y 60 (préstamo hipotecario) son productos conocidos;
+      *cualquier otro código hace que MAIN-PROCEDURE pida la cuenta de
+      *nuevo, con el mismo límite de 3 intentos que FECHA002.
+       00009-Validar-Producto.
+           IF WSR-PRODUCTO-VALIDO
+               SET PRODUCTO-OK TO TRUE
+           ELSE
+               SET PRODUCTO-INIC TO TRUE
+           END-IF.
+
+      *Calcula el dígito verificador con módulo 11 (pesos 2 a 7,
+      *cíclicos, desde el dígito menos significativo de los 10 que
+      *forman sucursal+producto+nro-cuenta) y lo deja en
+      *WSV-DV-CALCULADO, sin tocar WSR-DIGITO-VERIF.
+       00111-Calcular-Digito-Verificador.
+           MOVE ZEROES TO WSV-SUMA
+           MOVE 2 TO WSV-PESO
+           PERFORM VARYING WSV-IDX-DIG FROM 10 BY -1
+               UNTIL WSV-IDX-DIG < 1
+               COMPUTE WSV-SUMA = WSV-SUMA +
+                   (WST-DIGITO(WSV-IDX-DIG) * WSV-PESO)
+               ADD 1 TO WSV-PESO
+               IF WSV-PESO > 7
+                   MOVE 2 TO WSV-PESO
+               END-IF
+           END-PERFORM
+           DIVIDE WSV-SUMA BY 11 GIVING WSV-COCIENTE
+               REMAINDER WSV-RESTO
+           COMPUTE WSV-DV-CALCULADO = 11 - WSV-RESTO
+           IF WSV-DV-CALCULADO > 9
+               MOVE 0 TO WSV-DV-CALCULADO
+           END-IF.
+
+      *Compara el dígito ingresado en WSR-DIGITO-VERIF contra el
+      *calculado por 00111.
+       00011-Validar-Digito-Verificador.
+           PERFORM 00111-Calcular-Digito-Verificador
+           IF WSV-DV-CALCULADO = WSR-DIGITO-VERIF
+               SET CUENTA-ES-VALIDA TO TRUE
+           ELSE
+               SET CUENTA-NO-VALIDA TO TRUE
+           END-IF.
+
+      *Carga en WST-ULTIMOS lo que haya quedado grabado en
+      *ULTIMOS_NUMEROS.TXT de corridas anteriores.
+       00030-CARGAR-ULTIMOS.
+           MOVE ZEROES TO WSV-ULT-CANT-CARGADOS
+           OPEN INPUT ARCH-ULTIMOS
+           IF FS-ULTIMOS NOT = "00"
+               DISPLAY "**** No hay números emitidos previamente"
+           ELSE
+               READ ARCH-ULTIMOS
+               PERFORM UNTIL (FS-ULTIMOS = "10")
+                       OR (WSV-ULT-CANT-CARGADOS >= 100)
+                   ADD 1 TO WSV-ULT-CANT-CARGADOS
+                   MOVE ULT-SUCURSAL
+                       TO WST-ULT-SUCURSAL(WSV-ULT-CANT-CARGADOS)
+                   MOVE ULT-PRODUCTO
+                       TO WST-ULT-PRODUCTO(WSV-ULT-CANT-CARGADOS)
+                   MOVE ULT-NRO-CUENTA
+                       TO WST-ULT-NRO-CUENTA(WSV-ULT-CANT-CARGADOS)
+                   READ ARCH-ULTIMOS
+               END-PERFORM
+               CLOSE ARCH-ULTIMOS
+           END-IF
+           .
+
+      *Busca el último nro-cuenta emitido para WSR-SUCURSAL+
+      *WSR-PRODUCTO, le suma 1 (0 si es la primera cuenta de ese par),
+      *calcula su dígito verificador y arma la cuenta completa en
+      *WSR-CTA-BANCARIA; deja el nuevo valor guardado en WST-ULTIMOS
+      *para que 00033 lo persista.
+       00031-GENERAR-NUMERO-CUENTA.
+           SET ULT-NO-ENCONTRADO TO TRUE
+           MOVE ZEROES TO WSR-NRO-CUENTA
+           MOVE 1 TO WSV-IDX-ULT
+           PERFORM 00032-COMPARAR-ULTIMOS
+               UNTIL WSV-IDX-ULT > WSV-ULT-CANT-CARGADOS
+           ADD 1 TO WSR-NRO-CUENTA
+           PERFORM 00111-Calcular-Digito-Verificador
+           MOVE WSV-DV-CALCULADO TO WSR-DIGITO-VERIF
+           SET CUENTA-ES-VALIDA TO TRUE
+           IF ULT-NO-ENCONTRADO
+               IF WSV-ULT-CANT-CARGADOS < 100
+                   ADD 1 TO WSV-ULT-CANT-CARGADOS
+                   MOVE WSR-SUCURSAL
+                       TO WST-ULT-SUCURSAL(WSV-ULT-CANT-CARGADOS)
+                   MOVE WSR-PRODUCTO
+                       TO WST-ULT-PRODUCTO(WSV-ULT-CANT-CARGADOS)
+                   MOVE WSR-NRO-CUENTA
+                       TO WST-ULT-NRO-CUENTA(WSV-ULT-CANT-CARGADOS)
+               ELSE
+                   DISPLAY "**** WST-ULTIMOS llena (100 items), no "
+                       "se pudo guardar el nuevo número"
+               END-IF
+           END-IF.
+
+       00032-COMPARAR-ULTIMOS.
+           IF (WST-ULT-SUCURSAL(WSV-IDX-ULT) = WSR-SUCURSAL)
+                   AND (WST-ULT-PRODUCTO(WSV-IDX-ULT) = WSR-PRODUCTO)
+               MOVE WST-ULT-NRO-CUENTA(WSV-IDX-ULT) TO WSR-NRO-CUENTA
+               MOVE WSV-ULT-CANT-CARGADOS TO WSV-IDX-ULT
+           END-IF
+           ADD 1 TO WSV-IDX-ULT
+           .
+
+      *Regraba WST-ULTIMOS entero a ULTIMOS_NUMEROS.TXT.
+       00033-GRABAR-ULTIMOS.
+           OPEN OUTPUT ARCH-ULTIMOS
+           PERFORM 00034-ESCRIBIR-ULTIMO
+               VARYING WSV-IDX-ULT FROM 1 BY 1
+               UNTIL WSV-IDX-ULT > WSV-ULT-CANT-CARGADOS
+           CLOSE ARCH-ULTIMOS
+           .
+
+       00034-ESCRIBIR-ULTIMO.
+           MOVE WST-ULT-SUCURSAL(WSV-IDX-ULT) TO ULT-SUCURSAL
+           MOVE WST-ULT-PRODUCTO(WSV-IDX-ULT) TO ULT-PRODUCTO
+           MOVE WST-ULT-NRO-CUENTA(WSV-IDX-ULT) TO ULT-NRO-CUENTA
+           WRITE REGISTRO-ULTIMOS
+           .
+
        00012-Imprimir.
            DISPLAY "La sucursal es: " WSR-SUCURSAL
            DISPLAY "El producto es: " WSR-PRODUCTO
            DISPLAY "El número de cuenta es: " WSR-NRO-CUENTA
-           DISPLAY "El dígito verificador es: " WSR-DIGITO-VERIF.
-       
+           DISPLAY "El dígito verificador es: " WSR-DIGITO-VERIF
+           IF CUENTA-ES-VALIDA
+               DISPLAY "El dígito verificador es válido"
+           ELSE
+               DISPLAY "El dígito verificador es inválido, se "
+                   "esperaba " WSV-DV-CALCULADO
+           END-IF.
+
        00020-Fin-del-programa.
            DISPLAY " "
            DISPLAY "----Fin del programa----"
