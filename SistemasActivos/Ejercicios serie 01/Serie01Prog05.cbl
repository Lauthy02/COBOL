@@ -16,16 +16,41 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-LOG-RIESGO ASSIGN TO "LOG_DECISIONES_RIESGO.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-LOG-RIESGO.
       *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        DATA DIVISION.
       *-----------------------
        FILE SECTION.
+      *Archivo LOG_DECISIONES_RIESGO.TXT: una línea por decisión,
+      *agregada al final (OPEN EXTEND) en vez de pisar el historial.
+           FD ARCH-LOG-RIESGO.
+               01 REGISTRO-LOG-RIESGO     PIC X(40).
       *-----------------------
        WORKING-STORAGE SECTION.
        77  WSS-RIESGO    PIC 9(1)      VALUE 0.
            88 WSS-APROBAR-RIESGO       VALUE 1 2 3.
-           88 WSS-DESAPROBAR-RIESGO    VALUE 4 5 6 7 8 9.
+           88 WSS-RIESGO-MEDIO         VALUE 4 5 6.
+           88 WSS-DESAPROBAR-RIESGO    VALUE 7 8 9.
+
+      *Riesgo medio no se aprueba ni se rechaza solo: necesita
+      *autorización de un supervisor. Una respuesta no reconocida se
+      *toma como no autorizado.
+       77  WSS-SUPERVISOR    PIC X     VALUE "N".
+           88 SUPERVISOR-AUTORIZA      VALUE "S".
+           88 SUPERVISOR-NO-AUTORIZA   VALUE "N".
+
+       01  FS-ARCHIVOS.
+           02 FS-LOG-RIESGO            PIC X(02)  VALUE ZEROES.
+
+      *Texto de la decisión ya tomada, reusado por la pantalla y por
+      *el log.
+       01  WSV-DECISION                PIC X(16).
+       01  WSV-FECHA-LOG               PIC X(08).
+       01  WSV-LOG-LINEA               PIC X(40).
       *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROCEDURE DIVISION.
@@ -33,24 +58,66 @@
            PERFORM 00001-Inicio-programa.
            PERFORM 00010-Pedir-datos.
            PERFORM 00011-Verificar-riesgo.
+           PERFORM 00012-Registrar-decision.
            PERFORM 00020-Fin-del-programa.
-       
+
        00001-Inicio-programa.
            DISPLAY "-----El programa inició----"
            DISPLAY " ".
-       
+
        00010-Pedir-datos.
            DISPLAY "Ingrese riesgo de la operación (1 a 9): "
            ACCEPT WSS-RIESGO.
-       
+
        00011-Verificar-riesgo.
-           IF WSS-APROBAR-RIESGO 
-               DISPLAY "Operación de riesgo " WSS-RIESGO " aprobada."
-           ELSE 
-               DISPLAY "Operación de riesgo " WSS-RIESGO 
-                   " desaprobada."
+           IF WSS-APROBAR-RIESGO
+               MOVE "APROBADA" TO WSV-DECISION
+           ELSE
+               IF WSS-RIESGO-MEDIO
+                   PERFORM 00013-Pedir-autorizacion-supervisor
+                   IF SUPERVISOR-AUTORIZA
+                       MOVE "APROBADA (SUP)" TO WSV-DECISION
+                   ELSE
+                       MOVE "DESAPROBADA" TO WSV-DECISION
+                   END-IF
+               ELSE
+                   MOVE "DESAPROBADA" TO WSV-DECISION
+               END-IF
+           END-IF
+           DISPLAY "Operación de riesgo " WSS-RIESGO ": " WSV-DECISION.
+
+      *Riesgos 4 a 6 quedan en un nivel medio que no se decide solo:
+      *un supervisor tiene que autorizar la excepción para aprobarla.
+       00013-Pedir-autorizacion-supervisor.
+           DISPLAY "Riesgo medio, requiere autorización de "
+               "supervisor (S/N): "
+           ACCEPT WSS-SUPERVISOR
+           IF NOT SUPERVISOR-AUTORIZA
+               SET SUPERVISOR-NO-AUTORIZA TO TRUE
            END-IF.
-       
+
+      *Agrega una línea a LOG_DECISIONES_RIESGO.TXT con la decisión ya
+      *tomada por 00011, para que quede un historial además de lo que
+      *se muestra en pantalla; OPEN EXTEND si el log ya existe de una
+      *corrida anterior, OPEN OUTPUT si es la primera vez.
+       00012-Registrar-decision.
+           OPEN EXTEND ARCH-LOG-RIESGO
+           IF FS-LOG-RIESGO NOT = "00"
+               OPEN OUTPUT ARCH-LOG-RIESGO
+           END-IF
+           ACCEPT WSV-FECHA-LOG FROM DATE YYYYMMDD
+           MOVE SPACES TO WSV-LOG-LINEA
+           STRING "Riesgo " DELIMITED BY SIZE
+               WSS-RIESGO DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               WSV-DECISION DELIMITED BY SIZE
+               " - " DELIMITED BY SIZE
+               WSV-FECHA-LOG DELIMITED BY SIZE
+               INTO WSV-LOG-LINEA
+           MOVE WSV-LOG-LINEA TO REGISTRO-LOG-RIESGO
+           WRITE REGISTRO-LOG-RIESGO
+           CLOSE ARCH-LOG-RIESGO.
+
        00020-Fin-del-programa.
            DISPLAY " "
            DISPLAY "----Fin del programa----"
