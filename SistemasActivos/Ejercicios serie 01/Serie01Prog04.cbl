@@ -28,5 +28,35 @@
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
 000004 PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      *Compila bien, no tiene errores.
+           PERFORM 00001-Inicio-programa.
+           PERFORM 00002-Pedir-datos.
+           PERFORM 00003-Imprimir.
+           PERFORM 00020-Fin-del-programa.
+
+       00001-Inicio-programa.
+           DISPLAY "-----El programa inició----".
+           DISPLAY " ".
+
+       00002-Pedir-datos.
+           DISPLAY "Ingrese estado civil (C=Casado, S=Soltero, "
+               "V=Viudo, D=Divorciado): "
+           ACCEPT WSS-ESTADO-CIVIL.
+
+       00003-Imprimir.
+           EVALUATE TRUE
+               WHEN WSS-CASADO
+                   DISPLAY "El estado civil es: Casado"
+               WHEN WSS-SOLTERO
+                   DISPLAY "El estado civil es: Soltero"
+               WHEN WSS-VIUDO
+                   DISPLAY "El estado civil es: Viudo"
+               WHEN WSS-DIVORCIADO
+                   DISPLAY "El estado civil es: Divorciado"
+               WHEN OTHER
+                   DISPLAY "Estado civil no reconocido"
+           END-EVALUATE.
+
+       00020-Fin-del-programa.
+           DISPLAY " "
+           DISPLAY "----Fin del programa----"
            STOP RUN.
\ No newline at end of file
