@@ -17,47 +17,104 @@
        CONFIGURATION SECTION.
       *-----------------------
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARCH-MATRIZ ASSIGN TO "MATRIZ_VALORES.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-MATRIZ.
+           SELECT ARCH-MATRIZ-CSV ASSIGN TO "MATRIZ_SALIDA.CSV"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-MATRIZ-CSV.
       *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        DATA DIVISION.
       *-----------------------
        FILE SECTION.
+      *Archivo MATRIZ_VALORES.TXT: una fila de la matriz por linea,
+      *sus 5 numeros de 2 digitos sin separador.
+           FD ARCH-MATRIZ.
+               01 REGISTRO-MATRIZ         PIC X(10).
+      *Archivo MATRIZ_SALIDA.CSV: exportacion opcional de 000003.
+           FD ARCH-MATRIZ-CSV.
+               01 REGISTRO-MATRIZ-CSV     PIC X(30).
       *-----------------------
        WORKING-STORAGE SECTION.
        01  WST-MATRIZ.
            02  WST-MATRIZ-FILA OCCURS 5 TIMES.
                03  WST-MATRIZ-COLUMNA OCCURS 5 TIMES.
                    04  WST-MATRIZ-NUM  PIC 9(02).
+
+      *Vista por columnas del mismo renglon leido de ARCH-MATRIZ, para
+      *poder mover sus 5 celdas de una vez a WST-MATRIZ-FILA.
+       01  REGISTRO-MATRIZ-DET REDEFINES REGISTRO-MATRIZ.
+           02  REG-MATRIZ-NUM          PIC 9(02) OCCURS 5.
+
+       01  FS-ARCHIVOS.
+           02 FS-MATRIZ                PIC X(02) VALUE ZEROES.
+           02 FS-MATRIZ-CSV            PIC X(02) VALUE ZEROES.
+
+      *Respuesta a "Exportar matriz a CSV?" en 000003-IMPRIMIR-MATRIZ.
+       77  WSS-EXPORTA-CSV     PIC X    VALUE "N".
+           88 EXPORTA-CSV-SI            VALUE "S".
+           88 EXPORTA-CSV-NO            VALUE "N".
+
        01  WSV-VAR.
-           02  WSV-FILA                PIC 9(01).
-           02  WSV-COLUMNA             PIC 9(01).
-           02  WSV-TOTAL               PIC 9(03).
+           02  WSV-FILA                PIC 9(01)  VALUE ZEROES.
+           02  WSV-COLUMNA             PIC 9(01)  VALUE ZEROES.
+           02  WSV-TOTAL               PIC 9(03)  VALUE ZEROES.
+
+      *Campo de trabajo para armar cada linea del CSV en 0000032.
+       01  WSV-CSV-LINEA               PIC X(30).
       *
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 000001-INICIO-DEL-PROGRAMA.
            PERFORM 000002-CARGAR-DATOS.
-           PERFORM 000003-IMPRIMIR-MATRIZ.
            PERFORM 000004-CALCULAR-DIAGONAL.
+           PERFORM 000003-IMPRIMIR-MATRIZ.
            PERFORM 000005-FIN-DEL-PROGRAMA.
        
        000001-INICIO-DEL-PROGRAMA.
            DISPLAY "El programa inició"
            DISPLAY " ".
 
+      *Si MATRIZ_VALORES.TXT existe (5 lineas, 5 numeros de 2 digitos
+      *cada una) WST-MATRIZ se llena desde ahi; si no, se vuelve al
+      *ingreso manual celda por celda de 0000022.
        000002-CARGAR-DATOS.
            DISPLAY " "
            DISPLAY "Cargando datos"
            DISPLAY " "
+           OPEN INPUT ARCH-MATRIZ
+           IF FS-MATRIZ NOT = "00"
+               DISPLAY "**** No se encontro MATRIZ_VALORES.TXT, "
+                   "ingreso manual"
+               PERFORM 0000022-CARGAR-MANUAL
+           ELSE
+               PERFORM 0000021-CARGAR-DESDE-ARCHIVO
+               CLOSE ARCH-MATRIZ
+           END-IF.
+
+       0000021-CARGAR-DESDE-ARCHIVO.
+           PERFORM VARYING WSV-FILA FROM 1
+           BY 1 UNTIL WSV-FILA > 5
+               READ ARCH-MATRIZ
+               PERFORM VARYING WSV-COLUMNA FROM 1
+               BY 1 UNTIL WSV-COLUMNA > 5
+                   MOVE REG-MATRIZ-NUM(WSV-COLUMNA)
+                   TO WST-MATRIZ-NUM(WSV-FILA,WSV-COLUMNA)
+               END-PERFORM
+           END-PERFORM.
+
+       0000022-CARGAR-MANUAL.
            PERFORM VARYING WSV-FILA FROM 1
            BY 1 UNTIL WSV-FILA > 5
                PERFORM VARYING WSV-COLUMNA FROM 1
                BY 1 UNTIL WSV-COLUMNA > 5
                    DISPLAY "Ingrese número en " WSV-FILA";"WSV-COLUMNA
-                   ACCEPT WST-MATRIZ-NUM(WSV-FILA,WSV-COLUMNA) 
+                   ACCEPT WST-MATRIZ-NUM(WSV-FILA,WSV-COLUMNA)
                END-PERFORM
-           END-PERFORM.  
+           END-PERFORM.
 
        000003-IMPRIMIR-MATRIZ.
            DISPLAY " "
@@ -68,11 +125,47 @@
                PERFORM VARYING WSV-COLUMNA FROM 1
                BY 1 UNTIL WSV-COLUMNA > 5
                    DISPLAY "| " WST-MATRIZ-NUM(WSV-FILA,WSV-COLUMNA)" "
-                   WITH NO ADVANCING 
+                   WITH NO ADVANCING
                END-PERFORM
-               DISPLAY "| " WITH NO ADVANCING 
+               DISPLAY "| " WITH NO ADVANCING
                DISPLAY " "
-           END-PERFORM.
+           END-PERFORM
+           DISPLAY " "
+           DISPLAY "Exportar matriz a CSV (S/N): "
+           ACCEPT WSS-EXPORTA-CSV
+           IF EXPORTA-CSV-SI
+               PERFORM 0000031-EXPORTAR-CSV
+           END-IF.
+
+      *Escribe WST-MATRIZ a MATRIZ_SALIDA.CSV, una fila por linea,
+      *celdas separadas por coma, seguida de una linea con el total
+      *de la diagonal calculado en 000004.
+       0000031-EXPORTAR-CSV.
+           OPEN OUTPUT ARCH-MATRIZ-CSV
+           PERFORM VARYING WSV-FILA FROM 1
+           BY 1 UNTIL WSV-FILA > 5
+               MOVE SPACES TO WSV-CSV-LINEA
+               STRING WST-MATRIZ-NUM(WSV-FILA,1) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WST-MATRIZ-NUM(WSV-FILA,2) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WST-MATRIZ-NUM(WSV-FILA,3) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WST-MATRIZ-NUM(WSV-FILA,4) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WST-MATRIZ-NUM(WSV-FILA,5) DELIMITED BY SIZE
+                   INTO WSV-CSV-LINEA
+               MOVE WSV-CSV-LINEA TO REGISTRO-MATRIZ-CSV
+               WRITE REGISTRO-MATRIZ-CSV
+           END-PERFORM
+           MOVE SPACES TO WSV-CSV-LINEA
+           STRING "TOTAL DIAGONAL," DELIMITED BY SIZE
+               WSV-TOTAL DELIMITED BY SIZE
+               INTO WSV-CSV-LINEA
+           MOVE WSV-CSV-LINEA TO REGISTRO-MATRIZ-CSV
+           WRITE REGISTRO-MATRIZ-CSV
+           CLOSE ARCH-MATRIZ-CSV
+           DISPLAY "Matriz exportada a MATRIZ_SALIDA.CSV".
 
        000004-CALCULAR-DIAGONAL.
            DISPLAY " "
