@@ -50,6 +50,8 @@
            02  WSV-TOT-FIL         PIC 9(05).
            02  WSV-TOTAL-COLUMNA-5 PIC 9(05).
            02  WSV-TOTAL-FILA-13   PIC 9(05).
+           02  WSV-RESUMA-COL      PIC 9(05).
+           02  WSV-RESUMA-FIL      PIC 9(05).
 
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        PROCEDURE DIVISION.
@@ -124,7 +126,47 @@
            ELSE
                DISPLAY "La suma de columnas y filas son distintas"
                DISPLAY "Total fila: " WSV-TOTAL-FILA-13
-               DISPLAY "Total columna: " WSV-TOTAL-COLUMNA-5.
+               DISPLAY "Total columna: " WSV-TOTAL-COLUMNA-5
+               PERFORM 0000051-VALIDAR-COLUMNAS
+               PERFORM 0000052-VALIDAR-FILAS.
+
+      *Vuelve a sumar cada columna (filas 1 a 12) por separado y la
+      *compara contra el subtotal ya guardado en WST-GASTOS(13,col),
+      *para avisar cual columna especifica no cierra.
+       0000051-VALIDAR-COLUMNAS.
+           PERFORM VARYING WSV-CONT-COL FROM 1
+           BY 1 UNTIL WSV-CONT-COL > 4
+               MOVE 0 TO WSV-RESUMA-COL
+               PERFORM VARYING WSV-CONT-FIL FROM 1
+               BY 1 UNTIL WSV-CONT-FIL > 12
+                   ADD WST-GASTOS(WSV-CONT-FIL,WSV-CONT-COL)
+                   TO WSV-RESUMA-COL
+               END-PERFORM
+               IF WSV-RESUMA-COL NOT = WST-GASTOS(13,WSV-CONT-COL)
+                   DISPLAY "Columna " WSV-CONT-COL " no cierra: "
+                       "recalculada " WSV-RESUMA-COL
+                       " contra guardada " WST-GASTOS(13,WSV-CONT-COL)
+               END-IF
+           END-PERFORM.
+
+      *Vuelve a sumar cada fila (columnas 1 a 4) por separado y la
+      *compara contra el subtotal ya guardado en WST-GASTOS(fila,5),
+      *para avisar cual fila especifica no cierra.
+       0000052-VALIDAR-FILAS.
+           PERFORM VARYING WSV-CONT-FIL FROM 1
+           BY 1 UNTIL WSV-CONT-FIL > 12
+               MOVE 0 TO WSV-RESUMA-FIL
+               PERFORM VARYING WSV-CONT-COL FROM 1
+               BY 1 UNTIL WSV-CONT-COL > 4
+                   ADD WST-GASTOS(WSV-CONT-FIL,WSV-CONT-COL)
+                   TO WSV-RESUMA-FIL
+               END-PERFORM
+               IF WSV-RESUMA-FIL NOT = WST-GASTOS(WSV-CONT-FIL,5)
+                   DISPLAY "Fila " WSV-CONT-FIL " no cierra: "
+                       "recalculada " WSV-RESUMA-FIL
+                       " contra guardada " WST-GASTOS(WSV-CONT-FIL,5)
+               END-IF
+           END-PERFORM.
 
        000006-IMPRIMIR-MATRIZ.
            DISPLAY " "
